@@ -0,0 +1,493 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HWTHCICS.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+*> Provider connection settings -- same defaults HWTHXCB1 falls back
+*> to when APCONFIG is absent; this transaction doesn't reread the
+*> batch APCONFIG QSAM control file since that dataset isn't on this
+*> region's DD/file list, only the batch step's.
+01 Provider-Scheme Pic X(5) Value 'http'.
+88 Provider-Scheme-Https Value 'https'.
+01 Provider-Host   Pic X(50) Value 'www.airport-data.com'.
+01 Provider-Port   Pic 9(5) Value 80.
+01 Provider-Path   Pic X(50) Value '/api/ap_info.json?iata='.
+01 Connect-Timeout-Secs Pic 9(9) Binary Value 30.
+01 Request-Timeout-Secs Pic 9(9) Binary Value 60.
+01 Conn-Handle Pic X(12) Value Zeros.
+01 Rqst-Handle Pic X(12) Value Zeros.
+01 Slist-Handle Pic 9(9) Binary Value 0.
+01 option-val-char    Pic X(999) Value Spaces.
+01 option-val-numeric Pic 9(9) Binary Value 0.
+01 option-val-addr    Pointer Value Null.
+01 option-val-len     Pic 9(9) Binary Value 0.
+01 header-cb-ptr Procedure-Pointer Value Null.
+01 rspbdy-cb-ptr Procedure-Pointer Value Null.
+*> Options table -- same Queue-Http-Option/Apply-Http-Options pattern
+*> HWTHXCB1 uses, so a new HWTH-OPT-* setting here is a table row too.
+01 Http-Option-Handle Pic X(12) Value Spaces.
+01 Http-Option-Label  Pic X(45) Value Spaces.
+01 Http-Option-Count  Pic 9(3) Value 0.
+01 Http-Option-Idx    Pic 9(3) Value 0.
+01 Http-Option-Table.
+05 Http-Option-Entry Occurs 1 to 20 times
+Depending On Http-Option-Count.
+10 HOPT-Label    Pic X(45).
+10 HOPT-Code     Pic 9(9) Binary.
+10 HOPT-Val-Addr Pointer.
+10 HOPT-Val-Len  Pic 9(9) Binary.
+01 hdr-udata.
+05 hdr-udata-eye   Pic X(8) Value 'HDRUDATA'.
+05 hdr-rspcode-ptr Pointer Value Null.
+05 hdr-count-ptr   Pointer value Null.
+05 hdr-flags-ptr   Pointer Value Null.
+05 hdr-reason-ptr  Pointer Value Null.
+05 hdr-redirect-ptr Pointer Value Null.
+05 hdr-lastmod-ptr Pointer Value Null.
+01 http-resp-code Pic 9(9) Binary Value 0.
+01 http-hdr-count Pic 9(9) Binary Value 0.
+01 http-reason-phrase Pic X(30) Value Spaces.
+01 http-last-modified Pic X(30) Value Spaces.
+01 Http-Redirect-Location Pic X(200) Value Spaces.
+01 body-udata.
+05 body-udata-eye     Pic X(8) Value 'BDYUDATA'.
+05 hdr-flags-ptr      Pointer Value Null.
+05 resp-body-data-ptr Pointer Value Null.
+05 raw-body-cap-ptr   Pointer Value Null.
+05 Jparser-Workarea-Max Pic 9(9) Binary Value 0.
+01 Jparser-Workarea-Size Pic 9(9) Binary Value 65536.
+01 raw-body-capture Pic X(200) Value Spaces.
+01 hdr-flags.
+05 json-response-flag    Pic 9.
+88 json-response-true  Value 1.
+88 json-response-false Value 0.
+01 resp-body-data.
+05 resp-body-data-eye Pic X(8) Value 'AIRPORT'.
+05 airport-info.
+10 airport-name          Pic X(50).
+10 airport-iata          Pic X(6).
+10 airport-state         Pic X(30).
+10 airport-country       Pic X(50).
+10 airport-lat           Pic X(30).
+10 airport-long          Pic x(30).
+10 airport-status-type   Pic X(30).
+10 airport-status-reason Pic X(30).
+10 airport-average-delay Pic X(30).
+10 Weather-Info.
+15 WX-Condition      Pic X(30).
+15 WX-Temp-Value     Pic S9(3).
+15 WX-Temp-Unit      Pic X(1).
+15 WX-Wind-Speed     Pic S9(3).
+15 WX-Wind-Unit      Pic X(3).
+15 WX-Wind-Direction Pic X(3).
+10 airport-delay-flag    Pic 9.
+88 airport-delay-true  Value 1.
+88 airport-delay-false Value 0.
+10 airport-runway-count Pic 9(3).
+10 airport-runway-list  Pic X(60).
+10 Api-Error-Message    Pic X(80).
+01 Current-Iata-Code Pic X(3) Value Spaces.
+*> Retry-with-backoff controls, same discipline as the batch program.
+01 Max-Retry-Attempts Pic 9(2) Binary Value 3.
+01 Connect-Retry-Count Pic 9(2) Binary Value 0.
+01 Request-Retry-Count Pic 9(2) Binary Value 0.
+01 CEE3DLY-Unit-Secs Pic 9(9) Binary Value 2.
+01 CEE3DLY-Amount    Pic 9(9) Binary Value 1.
+01 CEE3DLY-Feedback  Pic X(12) Value Spaces.
+01 Connection-Established-Flag Pic X Value 'N'.
+88 Connection-Established Value 'Y'.
+01 Lookup-Result-Flag Pic X Value 'N'.
+88 Lookup-Succeeded Value 'Y'.
+COPY HWTHICOB.
+COPY AIRMAP.
+*> Commarea carried across the two pseudo-conversational trips so the
+*> Enter-key trip (EIBCALEN not zero) knows it's the return leg
+*> instead of the initial blank-screen send.
+01 Comm-Area.
+05 CA-Trip-Flag Pic X Value 'I'.
+88 CA-First-Trip Value 'I'.
+88 CA-Return-Trip Value 'R'.
+COPY DFHAID.
+LINKAGE SECTION.
+01 DFHCOMMAREA Pic X(1).
+PROCEDURE DIVISION.
+Begin.
+If EIBCALEN = 0
+Move 'I' to CA-Trip-Flag
+Perform Send-Initial-Map
+else
+Move DFHCOMMAREA to Comm-Area
+If CA-Return-Trip
+Perform Receive-Iata-Input
+If EIBAID equal DFHCLEAR
+Perform Send-Initial-Map
+else
+Perform Validate-Iata-Input
+If Lookup-Succeeded
+Perform Lookup-Airport
+End-If
+Perform Send-Result-Map
+End-If
+End-If
+End-If.
+Move 'R' to CA-Trip-Flag.
+Exec Cics Return
+Transid('APLK')
+Commarea(Comm-Area)
+Length(Length Of Comm-Area)
+End-Exec.
+Send-Initial-Map.
+Move Low-Values to Airport-Lookup-Map.
+Move -1 to IATAL.
+Exec Cics Send Map('AIRLKM1')
+Mapset('APLKSET')
+From(Airport-Lookup-Map)
+Erase
+Cursor
+End-Exec.
+Receive-Iata-Input.
+Move Low-Values to Airport-Lookup-Map.
+Exec Cics Receive Map('AIRLKM1')
+Mapset('APLKSET')
+Into(Airport-Lookup-Map)
+End-Exec.
+Validate-Iata-Input.
+Move 'N' to Lookup-Result-Flag.
+Move Function Upper-Case(IATAI) to Current-Iata-Code.
+If IATAL Not Greater Zero
+or Current-Iata-Code Not Alphabetic-Upper
+or Current-Iata-Code equal Spaces
+Move Low-Values to Airport-Lookup-Map
+Move -1 to IATAL
+Move 'Must enter a 3-character alphabetic IATA code' to MSGO
+else
+Move Current-Iata-Code to IATAI
+Set Lookup-Succeeded to true
+End-If.
+Send-Result-Map.
+Exec Cics Send Map('AIRLKM1')
+Mapset('APLKSET')
+From(Airport-Lookup-Map)
+Erase
+Cursor
+End-Exec.
+Lookup-Airport.
+Move 'N' to Connection-Established-Flag.
+Perform HTTP-Init-Connection.
+If (HWTH-OK)
+Perform HTTP-Setup-Connection
+If (HWTH-OK)
+Perform HTTP-Connect
+If (HWTH-OK)
+Set Connection-Established to true
+Perform HTTP-Init-Request
+If (HWTH-OK)
+Perform HTTP-Setup-Request
+If (HWTH-OK)
+Perform HTTP-Issue-Request
+If (HWTH-OK) and http-resp-code equal 200
+Perform Move-Airport-To-Map
+else
+Move 'Provider returned no data for that code' to MSGO
+End-If
+End-If
+Perform HTTP-Terminate-Request
+End-If
+Perform HTTP-Disconnect
+End-If
+End-If
+Perform HTTP-Terminate-Connection
+End-If.
+If not Connection-Established
+Move 'Unable to reach the airport data provider' to MSGO
+End-If.
+Move-Airport-To-Map.
+Move airport-name to NAMEO.
+Move airport-state to STATO.
+Move airport-country to CTRYO.
+Move Spaces to STATUO.
+STRING Function Trim(airport-status-type) DELIMITED BY SIZE
+" - " DELIMITED BY SIZE
+Function Trim(airport-status-reason) DELIMITED BY SIZE
+INTO STATUO.
+If airport-delay-true
+Move airport-average-delay to DELAYO
+else
+Move 'No delay reported' to DELAYO
+End-If.
+Move 'Lookup successful' to MSGO.
+HTTP-Init-Connection.
+Set HWTH-HANDLETYPE-CONNECTION to true.
+Call "HWTHINIT" using
+HWTH-RETURN-CODE
+HWTH-HANDLETYPE
+Conn-Handle
+HWTH-DIAG-AREA.
+If not (HWTH-OK)
+Call "DSPHDIAG" using
+HWTH-RETURN-CODE
+HWTH-DIAG-AREA
+End-If.
+HTTP-Init-Request.
+Set HWTH-HANDLETYPE-HTTPREQUEST to true.
+Call "HWTHINIT" using
+HWTH-RETURN-CODE
+HWTH-HANDLETYPE
+Rqst-Handle
+HWTH-DIAG-AREA.
+If not (HWTH-OK)
+Call "DSPHDIAG" using
+HWTH-RETURN-CODE
+HWTH-DIAG-AREA
+End-If.
+HTTP-Setup-Connection.
+Move Conn-Handle to Http-Option-Handle.
+Move 0 to Http-Option-Count.
+Set HWTH-OPT-URI to true.
+Move 1 to option-val-len.
+STRING Function Trim(Provider-Scheme) DELIMITED BY SIZE
+"://" DELIMITED BY SIZE
+Function Trim(Provider-Host) DELIMITED BY SIZE
+INTO
+option-val-char WITH POINTER option-val-len.
+Set option-val-addr to address of option-val-char.
+SUBTRACT 1 FROM option-val-len.
+Move "HWTH-OPT-URI for connection" to Http-Option-Label.
+Perform Queue-Http-Option.
+Set HWTH-OPT-PORT to true.
+Set option-val-addr to address of option-val-numeric.
+Compute option-val-len =
+function length (option-val-numeric).
+move Provider-Port to option-val-numeric.
+Move "HWTH-OPT-PORT for connection" to Http-Option-Label.
+Perform Queue-Http-Option.
+If Provider-Scheme-Https
+Set HWTH-OPT-SSL-TYPE to true
+Set HWTH-SSL-TYPE-TLS to true
+Set option-val-addr to address of HWTH-SSL-TYPE
+Compute option-val-len =
+function length (HWTH-SSL-TYPE)
+Move "HWTH-OPT-SSL-TYPE for connection" to Http-Option-Label
+Perform Queue-Http-Option
+End-If.
+Set HWTH-OPT-TIMEOUT to true.
+Set option-val-addr to address of Connect-Timeout-Secs.
+Compute option-val-len = function length (Connect-Timeout-Secs).
+Move "HWTH-OPT-TIMEOUT for connection" to Http-Option-Label.
+Perform Queue-Http-Option.
+Perform Apply-Http-Options.
+Queue-Http-Option.
+Add 1 to Http-Option-Count.
+Move HWTH-SET-OPTION to HOPT-Code(Http-Option-Count).
+Move option-val-addr to HOPT-Val-Addr(Http-Option-Count).
+Move option-val-len to HOPT-Val-Len(Http-Option-Count).
+Move Http-Option-Label to HOPT-Label(Http-Option-Count).
+Apply-Http-Options.
+Perform Apply-One-Http-Option
+Varying Http-Option-Idx From 1 by 1
+Until Http-Option-Idx > Http-Option-Count or not HWTH-OK.
+Apply-One-Http-Option.
+Call "Set-Http-Option" using
+Http-Option-Handle
+HOPT-Code(Http-Option-Idx)
+HOPT-Val-Addr(Http-Option-Idx)
+HOPT-Val-Len(Http-Option-Idx)
+.
+HTTP-Connect.
+Move 1 to Connect-Retry-Count.
+Perform Attempt-Connect.
+Perform Attempt-Connect until HWTH-OK or Connect-Retry-Count > Max-Retry-Attempts.
+If not (HWTH-OK)
+Call "DSPHDIAG" using
+HWTH-RETURN-CODE
+HWTH-DIAG-AREA
+End-If.
+Attempt-Connect.
+If Connect-Retry-Count > 1
+Perform Retry-Delay
+End-If.
+Call "HWTHCONN" using
+HWTH-RETURN-CODE
+Conn-Handle
+HWTH-DIAG-AREA.
+Add 1 to Connect-Retry-Count.
+HTTP-Issue-Request.
+Move 1 to Request-Retry-Count.
+Perform Attempt-Issue-Request.
+Perform Attempt-Issue-Request until HWTH-OK or Request-Retry-Count > Max-Retry-Attempts.
+If not (HWTH-OK)
+Call "DSPHDIAG" using
+HWTH-RETURN-CODE
+HWTH-DIAG-AREA
+End-If.
+Attempt-Issue-Request.
+If Request-Retry-Count > 1
+Perform Retry-Delay
+End-If.
+Call "HWTHRQST" using
+HWTH-RETURN-CODE
+Conn-Handle
+Rqst-Handle
+HWTH-DIAG-AREA.
+Add 1 to Request-Retry-Count.
+Retry-Delay.
+Call "CEE3DLY" using
+CEE3DLY-Unit-Secs
+CEE3DLY-Amount
+CEE3DLY-Feedback
+.
+HTTP-Setup-Request.
+Move rqst-handle to Http-Option-Handle.
+Move 0 to Http-Option-Count.
+Set HWTH-OPT-REQUESTMETHOD to true.
+Set HWTH-HTTP-REQUEST-GET to true.
+Set option-val-addr to address of HWTH-REQUESTMETHOD.
+Compute option-val-len =
+function length (HWTH-REQUESTMETHOD).
+Move "HWTH-REQUESTMETHOD for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+Set HWTH-OPT-URI to true.
+Move 1 to option-val-len.
+STRING Function Trim(Provider-Path) DELIMITED BY SIZE
+Current-Iata-Code DELIMITED BY SIZE
+INTO
+option-val-char WITH POINTER option-val-len.
+Set option-val-addr to address of option-val-char.
+SUBTRACT 1 FROM option-val-len.
+Move "HWTH-OPT-URI for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+Perform Build-Slist.
+Set HWTH-OPT-HTTPHEADERS to true.
+Set option-val-addr to address of Slist-Handle.
+Compute option-val-len = function length(Slist-Handle).
+Move "HWTH-OPT-HTTPHEADERS for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+Set HWTH-OPT-TRANSLATE-RESPBODY to true.
+Set HWTH-XLATE-RESPBODY-A2E to true.
+Set option-val-addr to address of HWTH-XLATE-RESPBODY.
+Compute option-val-len =
+function length (HWTH-XLATE-RESPBODY).
+Move "HWTH-OPT-TRANSLATE-RESPBODY for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+Set HWTH-OPT-RESPONSEHDR-EXIT to true.
+Set header-cb-ptr to ENTRY "HWTHHDRX".
+Set option-val-addr to address of header-cb-ptr.
+Compute option-val-len =
+function length (header-cb-ptr).
+Move "HWTH-OPT-RESPONSEHDR-EXIT for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+Set hdr-rspcode-ptr to address of http-resp-code.
+Set hdr-count-ptr to address of http-hdr-count.
+Set hdr-flags-ptr of hdr-udata to address of hdr-flags.
+Set hdr-reason-ptr to address of http-reason-phrase.
+Set hdr-redirect-ptr to address of Http-Redirect-Location.
+Set hdr-lastmod-ptr to address of http-last-modified.
+Set HWTH-OPT-RESPONSEHDR-USERDATA to true.
+Set option-val-addr to address of hdr-udata.
+Compute option-val-len = function length(hdr-udata).
+Move "HWTH-OPT-RESPONSEHDR-USERDATA for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+Set HWTH-OPT-RESPONSEBODY-EXIT to true.
+Set rspbdy-cb-ptr to ENTRY "HWTHBDYX".
+Set option-val-addr to address of rspbdy-cb-ptr.
+Compute option-val-len =
+function length (rspbdy-cb-ptr).
+Move "HWTH-OPT-RESPONSEBODY-EXIT for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+Set hdr-flags-ptr of body-udata to address of hdr-flags.
+Set resp-body-data-ptr to address of resp-body-data.
+Set raw-body-cap-ptr to address of raw-body-capture.
+Move Jparser-Workarea-Size to Jparser-Workarea-Max of body-udata.
+Set HWTH-OPT-RESPONSEBODY-USERDATA to true.
+Set option-val-addr to address of body-udata.
+Compute option-val-len = function length(body-udata).
+Move "HWTH-OPT-RESPONSEBODY-USERDATA for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+Set HWTH-OPT-TIMEOUT to true.
+Set option-val-addr to address of Request-Timeout-Secs.
+Compute option-val-len = function length (Request-Timeout-Secs).
+Move "HWTH-OPT-TIMEOUT for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+Perform Apply-Http-Options.
+Build-Slist.
+Move 1 to option-val-len.
+String "Accept: application/json" delimited by size
+into option-val-char with pointer
+option-val-len.
+Subtract 1 from option-val-len.
+Set option-val-addr to address of option-val-char.
+Set HWTH-SLST-NEW to true.
+Call "HWTHSLST" using
+HWTH-RETURN-CODE
+rqst-handle
+HWTH-SLST-function
+Slist-Handle
+option-val-addr
+option-val-len
+HWTH-DIAG-AREA.
+If not HWTH-OK
+Call "DSPHDIAG" using
+HWTH-RETURN-CODE
+HWTH-DIAG-AREA
+End-If.
+HTTP-Disconnect.
+Call "HWTHDISC" using
+HWTH-RETURN-CODE
+Conn-Handle
+HWTH-DIAG-AREA.
+If not (HWTH-OK)
+Call "DSPHDIAG" using
+HWTH-RETURN-CODE
+HWTH-DIAG-AREA
+End-If.
+HTTP-Terminate-Connection.
+Set HWTH-NOFORCE to true.
+Call "HWTHTERM" using
+HWTH-RETURN-CODE
+Conn-Handle
+HWTH-FORCETYPE
+HWTH-DIAG-AREA.
+If not (HWTH-OK)
+Call "DSPHDIAG" using
+HWTH-RETURN-CODE
+HWTH-DIAG-AREA
+End-If.
+HTTP-Terminate-Request.
+Set HWTH-NOFORCE to true.
+Call "HWTHTERM" using
+HWTH-RETURN-CODE
+Rqst-Handle
+HWTH-FORCETYPE
+HWTH-DIAG-AREA.
+If not (HWTH-OK)
+Call "DSPHDIAG" using
+HWTH-RETURN-CODE
+HWTH-DIAG-AREA
+End-If.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Set-Http-Option COMMON.
+DATA DIVISION.
+LINKAGE SECTION.
+01 opt-handle                  Pic X(12).
+01 opt-code                    Pic 9(9) Binary.
+01 option-val-addr             USAGE POINTER.
+01 option-val-len              Pic 9(9) Binary.
+PROCEDURE DIVISION using opt-handle,
+opt-code,
+option-val-addr,
+option-val-len.
+Begin.
+Call "HWTHSET" using
+HWTH-RETURN-CODE
+opt-handle
+opt-code
+option-val-addr
+option-val-len
+HWTH-DIAG-AREA.
+If not (HWTH-OK)
+Call "DSPHDIAG" using
+HWTH-RETURN-CODE
+HWTH-DIAG-AREA
+End-If.
+End Program Set-Http-Option.
+End Program HWTHCICS.
