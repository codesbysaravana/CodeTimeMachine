@@ -0,0 +1,93 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HWTHREGR.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+Select Regress-File Assign To REGRLIST
+Organization Is Line Sequential
+File Status Is Regress-File-Status.
+Select Airport-Master-File Assign To AIRMSTR
+Organization Is Indexed
+Access Mode Is Dynamic
+Record Key Is AM-Iata-Code
+File Status Is Airmstr-File-Status.
+DATA DIVISION.
+FILE SECTION.
+FD  Regress-File.
+COPY REGREXP.
+FD  Airport-Master-File.
+COPY AIRMSTR.
+WORKING-STORAGE SECTION.
+01 Regress-File-Status Pic X(2) Value Spaces.
+88 Regress-File-OK     Value '00'.
+88 Regress-File-At-End Value '10'.
+01 Regress-EOF-Flag Pic X Value 'N'.
+88 Regress-EOF Value 'Y'.
+01 Airmstr-File-Status Pic X(2) Value Spaces.
+88 Airmstr-File-OK Value '00'.
+01 Total-Tested Pic 9(5) Value 0.
+01 Total-Passed Pic 9(5) Value 0.
+01 Total-Failed Pic 9(5) Value 0.
+PROCEDURE DIVISION.
+Begin.
+Display "***********************************************".
+Display "** Airport Lookup Regression Test              **".
+Display "***********************************************".
+Open Input Regress-File.
+Open Input Airport-Master-File.
+If Regress-File-OK and Airmstr-File-OK
+Perform Read-Next-Regress-Record
+Perform Check-Regress-Record until Regress-EOF
+Close Regress-File
+Close Airport-Master-File
+Perform Print-Summary
+else
+Display "** Unable to open REGRLIST and/or AIRMSTR      **"
+Move 4 to Return-Code
+End-If
+Display "** Airport Lookup Regression Test Ends         **".
+Display "***********************************************".
+If Return-Code = 0 and Total-Failed > 0
+Move 4 to Return-Code
+End-If
+STOP RUN.
+Read-Next-Regress-Record.
+Read Regress-File
+At End
+Set Regress-EOF to true
+End-Read
+If not Regress-File-OK and not Regress-File-At-End
+Set Regress-EOF to true
+End-If
+.
+Check-Regress-Record.
+Add 1 to Total-Tested.
+Move RGX-Iata-Code to AM-Iata-Code.
+Read Airport-Master-File
+Invalid Key
+Display "FAIL " RGX-Iata-Code ": not found in AIRMSTR master"
+Add 1 to Total-Failed
+Not Invalid Key
+Perform Compare-Regress-Fields
+End-Read
+Perform Read-Next-Regress-Record.
+Compare-Regress-Fields.
+If AM-Airport-Name equal RGX-Airport-Name
+and AM-Airport-State equal RGX-Airport-State
+and AM-Airport-Country equal RGX-Airport-Country
+Display "PASS " RGX-Iata-Code
+Add 1 to Total-Passed
+else
+Display "FAIL " RGX-Iata-Code ": master data no longer matches"
+Display "   expected name/state/country: " RGX-Airport-Name
+"/" RGX-Airport-State "/" RGX-Airport-Country
+Display "   actual   name/state/country: " AM-Airport-Name
+"/" AM-Airport-State "/" AM-Airport-Country
+Add 1 to Total-Failed
+End-If
+.
+Print-Summary.
+Display "-----------------------------------------------".
+Display "Codes tested  : " Total-Tested.
+Display "Passed        : " Total-Passed.
+Display "Failed        : " Total-Failed.
