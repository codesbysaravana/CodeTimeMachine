@@ -0,0 +1,183 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HWTHARCH.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+Select Audit-File Assign To AUDITLOG
+Organization Is Line Sequential
+File Status Is Audit-File-Status.
+Select Audit-Archive-File Assign To AUDITARC
+Organization Is Line Sequential
+File Status Is Audit-Arc-File-Status.
+Select Audit-Keep-File Assign To AUDITKEP
+Organization Is Line Sequential
+File Status Is Audit-Kep-File-Status.
+Select Diag-File Assign To BODYDIAG
+Organization Is Line Sequential
+File Status Is Diag-File-Status.
+Select Diag-Archive-File Assign To DIAGARC
+Organization Is Line Sequential
+File Status Is Diag-Arc-File-Status.
+Select Diag-Keep-File Assign To DIAGKEP
+Organization Is Line Sequential
+File Status Is Diag-Kep-File-Status.
+Select Config-File Assign To APCONFIG
+Organization Is Line Sequential
+File Status Is Config-File-Status.
+DATA DIVISION.
+FILE SECTION.
+FD  Audit-File.
+COPY AUDITREC.
+FD  Audit-Archive-File.
+01 Audit-Archive-Record Pic X(276).
+FD  Audit-Keep-File.
+01 Audit-Keep-Record Pic X(276).
+FD  Diag-File.
+COPY DIAGREC.
+FD  Diag-Archive-File.
+01 Diag-Archive-Record Pic X(217).
+FD  Diag-Keep-File.
+01 Diag-Keep-Record Pic X(217).
+FD  Config-File.
+COPY APCONFIG.
+WORKING-STORAGE SECTION.
+01 Audit-File-Status Pic X(2) Value Spaces.
+88 Audit-File-OK       Value '00'.
+88 Audit-File-At-End   Value '10'.
+01 Audit-Arc-File-Status Pic X(2) Value Spaces.
+88 Audit-Arc-File-OK      Value '00'.
+01 Audit-Kep-File-Status Pic X(2) Value Spaces.
+88 Audit-Kep-File-OK      Value '00'.
+01 Diag-File-Status Pic X(2) Value Spaces.
+88 Diag-File-OK       Value '00'.
+88 Diag-File-At-End   Value '10'.
+01 Diag-Arc-File-Status Pic X(2) Value Spaces.
+88 Diag-Arc-File-OK      Value '00'.
+01 Diag-Kep-File-Status Pic X(2) Value Spaces.
+88 Diag-Kep-File-OK      Value '00'.
+01 Config-File-Status Pic X(2) Value Spaces.
+88 Config-File-OK        Value '00'.
+01 Audit-EOF-Flag Pic X Value 'N'.
+88 Audit-EOF Value 'Y'.
+01 Diag-EOF-Flag Pic X Value 'N'.
+88 Diag-EOF Value 'Y'.
+*> Retention window in days -- how far back a record can be before it
+*> rolls off to the archive generation instead of staying in the
+*> active dataset.  Overridable from APCONFIG the same way every other
+*> site-tunable value in this shop is.
+01 Retention-Days Pic 9(3) Value 90.
+01 Today-CCYYMMDD  Pic 9(8).
+01 Today-Integer   Pic 9(9).
+01 Cutoff-Integer  Pic 9(9).
+01 Cutoff-CCYYMMDD Pic 9(8).
+01 Cutoff-Date     Pic X(8) Value Spaces.
+01 Audit-Archived-Count Pic 9(7) Value 0.
+01 Audit-Kept-Count     Pic 9(7) Value 0.
+01 Diag-Archived-Count  Pic 9(7) Value 0.
+01 Diag-Kept-Count      Pic 9(7) Value 0.
+PROCEDURE DIVISION.
+Begin.
+Display "***********************************************".
+Display "** Audit Trail / Diagnostic Log Archive-Purge **".
+Display "***********************************************".
+Perform Read-Retention-Config.
+Move Function Current-Date(1:8) to Today-CCYYMMDD.
+Compute Today-Integer = Function Integer-Of-Date(Today-CCYYMMDD).
+Compute Cutoff-Integer = Today-Integer - Retention-Days.
+Compute Cutoff-CCYYMMDD = Function Date-Of-Integer(Cutoff-Integer).
+Move Cutoff-CCYYMMDD to Cutoff-Date.
+Display "** Retention window (days) : " Retention-Days "        **".
+Display "** Records older than      : " Cutoff-Date "        **".
+Perform Archive-Audit-Trail.
+Perform Archive-Diag-Log.
+Display "-----------------------------------------------".
+Display "Audit records archived : " Audit-Archived-Count.
+Display "Audit records kept      : " Audit-Kept-Count.
+Display "Diag records archived  : " Diag-Archived-Count.
+Display "Diag records kept       : " Diag-Kept-Count.
+Display "** Archive-Purge Ends                          **".
+Display "***********************************************".
+STOP RUN.
+Read-Retention-Config.
+Open Input Config-File.
+If Config-File-OK
+Read Config-File
+At End
+Continue
+Not At End
+If PC-Archive-Retain-Days > 0
+Move PC-Archive-Retain-Days to Retention-Days
+End-If
+End-Read
+Close Config-File
+End-If
+.
+Archive-Audit-Trail.
+Open Input Audit-File.
+Open Output Audit-Archive-File.
+Open Output Audit-Keep-File.
+If not Audit-File-OK
+Display "** Unable to open AUDITLOG for archiving      **"
+else
+Perform Read-Next-Audit-Record
+Perform Split-One-Audit-Record until Audit-EOF
+Close Audit-File
+End-If
+Close Audit-Archive-File
+Close Audit-Keep-File
+.
+Read-Next-Audit-Record.
+Read Audit-File into Audit-Archive-Record
+At End
+Set Audit-EOF to true
+End-Read
+If not Audit-File-OK and not Audit-File-At-End
+Set Audit-EOF to true
+End-If
+.
+Split-One-Audit-Record.
+If AUD-Run-Date of Audit-Record < Cutoff-Date
+Write Audit-Archive-Record
+Add 1 to Audit-Archived-Count
+else
+Move Audit-Archive-Record to Audit-Keep-Record
+Write Audit-Keep-Record
+Add 1 to Audit-Kept-Count
+End-If
+Perform Read-Next-Audit-Record
+.
+Archive-Diag-Log.
+Open Input Diag-File.
+Open Output Diag-Archive-File.
+Open Output Diag-Keep-File.
+If not Diag-File-OK
+Display "** Unable to open BODYDIAG for archiving      **"
+else
+Perform Read-Next-Diag-Record
+Perform Split-One-Diag-Record until Diag-EOF
+Close Diag-File
+End-If
+Close Diag-Archive-File
+Close Diag-Keep-File
+.
+Read-Next-Diag-Record.
+Read Diag-File into Diag-Archive-Record
+At End
+Set Diag-EOF to true
+End-Read
+If not Diag-File-OK and not Diag-File-At-End
+Set Diag-EOF to true
+End-If
+.
+Split-One-Diag-Record.
+If DIAG-Run-Date of Diag-Record < Cutoff-Date
+Write Diag-Archive-Record
+Add 1 to Diag-Archived-Count
+else
+Move Diag-Archive-Record to Diag-Keep-Record
+Write Diag-Keep-Record
+Add 1 to Diag-Kept-Count
+End-If
+Perform Read-Next-Diag-Record
+.
+End Program HWTHARCH.
