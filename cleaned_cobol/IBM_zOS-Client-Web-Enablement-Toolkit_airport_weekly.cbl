@@ -0,0 +1,154 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HWTHWKLY.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+Select Audit-File Assign To AUDITLOG
+Organization Is Line Sequential
+File Status Is Audit-File-Status.
+DATA DIVISION.
+FILE SECTION.
+FD  Audit-File.
+COPY AUDITREC.
+WORKING-STORAGE SECTION.
+01 Audit-File-Status Pic X(2) Value Spaces.
+88 Audit-File-OK       Value '00'.
+88 Audit-File-At-End   Value '10'.
+01 Audit-EOF-Flag Pic X Value 'N'.
+88 Audit-EOF Value 'Y'.
+01 Total-Read      Pic 9(5) Value 0.
+01 Total-In-Window Pic 9(5) Value 0.
+*> Rolling 7-day window (today plus the six days before it), computed
+*> once at start-up so every audit record is judged against the same
+*> cutoff regardless of how long the report takes to run.
+01 Window-Days       Pic 9(3) Value 7.
+01 Today-Ymd         Pic 9(8) Value 0.
+01 Today-Integer     Pic 9(9) Value 0.
+01 Window-Cutoff     Pic 9(9) Value 0.
+01 Audit-Date-Numeric Pic 9(8) Value 0.
+01 Audit-Date-Integer Pic 9(9) Value 0.
+01 Roll-Entry-Count Pic 9(5) Value 0.
+01 Roll-Idx         Pic 9(5) Value 0.
+01 Roll-Found-Flag  Pic X Value 'N'.
+88 Roll-Entry-Found Value 'Y'.
+01 Sort-Pass-Num   Pic 9(5) Value 0.
+01 Sort-Pass-Limit Pic 9(5) Value 0.
+*> One entry per distinct IATA code seen inside the window, holding
+*> how many of that airport's lookups this week reported a delay and
+*> the total delay minutes across them.
+01 Roll-Table.
+05 Roll-Entry Occurs 1 to 500 times
+Depending On Roll-Entry-Count.
+10 ROLL-Iata-Code      Pic X(3).
+10 ROLL-Airport-Name   Pic X(50).
+10 ROLL-Lookup-Count   Pic 9(5).
+10 ROLL-Delay-Count    Pic 9(5).
+10 ROLL-Delay-Minutes  Pic 9(7).
+01 Swap-Holder.
+05 SWP-Iata-Code      Pic X(3).
+05 SWP-Airport-Name   Pic X(50).
+05 SWP-Lookup-Count   Pic 9(5).
+05 SWP-Delay-Count    Pic 9(5).
+05 SWP-Delay-Minutes  Pic 9(7).
+01 This-Delay-Minutes Pic 9(7) Value 0.
+PROCEDURE DIVISION.
+Begin.
+Display "***********************************************".
+Display "** Weekly Worst-On-Time-Performance Rollup    **".
+Display "***********************************************".
+Move Function Current-Date(1:8) to Today-Ymd.
+Compute Today-Integer = Function Integer-Of-Date(Today-Ymd).
+Compute Window-Cutoff = Today-Integer - Window-Days + 1.
+Open Input Audit-File.
+If not Audit-File-OK
+Display "** Unable to open AUDITLOG for the weekly rollup **"
+else
+Perform Read-Next-Audit-Record
+Perform Load-Rollup-Table until Audit-EOF
+Close Audit-File
+Perform Sort-Rollup-Table
+Perform Print-Report
+End-If.
+Display "** Weekly Rollup Ends                          **".
+Display "***********************************************".
+STOP RUN.
+Read-Next-Audit-Record.
+Read Audit-File
+At End
+Set Audit-EOF to true
+End-Read
+If not Audit-File-OK and not Audit-File-At-End
+Set Audit-EOF to true
+End-If
+.
+Load-Rollup-Table.
+Add 1 to Total-Read.
+Move AUD-Run-Date to Audit-Date-Numeric.
+Compute Audit-Date-Integer = Function Integer-Of-Date(Audit-Date-Numeric).
+If Audit-Date-Integer not less Window-Cutoff
+and Audit-Date-Integer not greater Today-Integer
+Add 1 to Total-In-Window
+Perform Find-Or-Add-Rollup-Entry
+Add 1 to ROLL-Lookup-Count(Roll-Idx)
+If AUD-Delay-Flag equal 'Y'
+Add 1 to ROLL-Delay-Count(Roll-Idx)
+Move 0 to This-Delay-Minutes
+If Function Test-Numval(AUD-Average-Delay) = 0
+Compute This-Delay-Minutes =
+Function Numval(AUD-Average-Delay)
+End-If
+Add This-Delay-Minutes to ROLL-Delay-Minutes(Roll-Idx)
+End-If
+End-If.
+Perform Read-Next-Audit-Record.
+Find-Or-Add-Rollup-Entry.
+Move 'N' to Roll-Found-Flag.
+Perform Search-Rollup-Entry Varying Roll-Idx From 1 By 1
+Until Roll-Idx > Roll-Entry-Count or Roll-Entry-Found.
+If not Roll-Entry-Found
+Add 1 to Roll-Entry-Count
+Move Roll-Entry-Count to Roll-Idx
+Move AUD-Iata-Code to ROLL-Iata-Code(Roll-Idx)
+Move AUD-Airport-Name to ROLL-Airport-Name(Roll-Idx)
+Move 0 to ROLL-Lookup-Count(Roll-Idx)
+Move 0 to ROLL-Delay-Count(Roll-Idx)
+Move 0 to ROLL-Delay-Minutes(Roll-Idx)
+End-If
+.
+Search-Rollup-Entry.
+If ROLL-Iata-Code(Roll-Idx) equal AUD-Iata-Code
+Set Roll-Entry-Found to true
+End-If
+.
+Sort-Rollup-Table.
+Perform Bubble-Pass Varying Sort-Pass-Num From 1 By 1
+Until Sort-Pass-Num >= Roll-Entry-Count
+.
+Bubble-Pass.
+Compute Sort-Pass-Limit = Roll-Entry-Count - Sort-Pass-Num.
+Perform Compare-Swap Varying Roll-Idx From 1 By 1
+Until Roll-Idx > Sort-Pass-Limit
+.
+Compare-Swap.
+If ROLL-Delay-Count(Roll-Idx) < ROLL-Delay-Count(Roll-Idx + 1)
+Move Roll-Entry(Roll-Idx) to Swap-Holder
+Move Roll-Entry(Roll-Idx + 1) to Roll-Entry(Roll-Idx)
+Move Swap-Holder to Roll-Entry(Roll-Idx + 1)
+End-If
+.
+Print-Report.
+Display "Window: last " Window-Days " day(s) through " Today-Ymd.
+Display "Audit records read       : " Total-Read.
+Display "Audit records in window  : " Total-In-Window.
+Display "Distinct airports        : " Roll-Entry-Count.
+Display "-----------------------------------------------".
+Display "Worst on-time performance first (delay frequency):".
+Perform Print-Report-Line Varying Roll-Idx From 1 By 1
+Until Roll-Idx > Roll-Entry-Count
+.
+Print-Report-Line.
+Display ROLL-Iata-Code(Roll-Idx) " "
+ROLL-Airport-Name(Roll-Idx) " lookups="
+ROLL-Lookup-Count(Roll-Idx) " delays="
+ROLL-Delay-Count(Roll-Idx) " total-delay-mins="
+ROLL-Delay-Minutes(Roll-Idx).
