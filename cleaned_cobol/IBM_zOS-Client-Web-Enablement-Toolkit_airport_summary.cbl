@@ -0,0 +1,116 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HWTHSUM1.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+Select Audit-File Assign To AUDITLOG
+Organization Is Line Sequential
+File Status Is Audit-File-Status.
+DATA DIVISION.
+FILE SECTION.
+FD  Audit-File.
+COPY AUDITREC.
+WORKING-STORAGE SECTION.
+01 Audit-File-Status Pic X(2) Value Spaces.
+88 Audit-File-OK       Value '00'.
+88 Audit-File-At-End   Value '10'.
+01 Audit-EOF-Flag Pic X Value 'N'.
+88 Audit-EOF Value 'Y'.
+01 Total-Checked   Pic 9(5) Value 0.
+01 Total-Succeeded Pic 9(5) Value 0.
+01 Total-Failed    Pic 9(5) Value 0.
+01 Report-Entry-Count Pic 9(5) Value 0.
+01 Report-Idx         Pic 9(5) Value 0.
+01 Sort-Pass-Num      Pic 9(5) Value 0.
+01 Sort-Pass-Limit    Pic 9(5) Value 0.
+*> One entry per audit record read, held in memory so the worst-delay
+*> sort can run over the whole day's lookups before the report prints.
+01 Report-Table.
+05 Report-Entry Occurs 1 to 9999 times
+Depending On Report-Entry-Count.
+10 RPT-Iata-Code      Pic X(3).
+10 RPT-Airport-Name   Pic X(50).
+10 RPT-Delay-Text     Pic X(30).
+10 RPT-Delay-Numeric  Pic 9(5).
+10 RPT-Outcome        Pic X.
+01 Swap-Holder.
+05 SWP-Iata-Code      Pic X(3).
+05 SWP-Airport-Name   Pic X(50).
+05 SWP-Delay-Text     Pic X(30).
+05 SWP-Delay-Numeric  Pic 9(5).
+05 SWP-Outcome        Pic X.
+PROCEDURE DIVISION.
+Begin.
+Display "***********************************************".
+Display "** Airport Lookup Summary Report              **".
+Display "***********************************************".
+Open Input Audit-File.
+If not Audit-File-OK
+Display "** Unable to open AUDITLOG for the summary    **"
+else
+Perform Read-Next-Audit-Record
+Perform Load-Report-Table until Audit-EOF
+Close Audit-File
+Perform Sort-Report-Table
+Perform Print-Report
+End-If
+Display "** Airport Lookup Summary Report Ends          **".
+Display "***********************************************".
+STOP RUN.
+Read-Next-Audit-Record.
+Read Audit-File
+At End
+Set Audit-EOF to true
+End-Read
+If not Audit-File-OK and not Audit-File-At-End
+Set Audit-EOF to true
+End-If
+.
+Load-Report-Table.
+Add 1 to Report-Entry-Count.
+Move AUD-Iata-Code to RPT-Iata-Code(Report-Entry-Count).
+Move AUD-Airport-Name to RPT-Airport-Name(Report-Entry-Count).
+Move AUD-Average-Delay to RPT-Delay-Text(Report-Entry-Count).
+Move 0 to RPT-Delay-Numeric(Report-Entry-Count).
+If Function Test-Numval(AUD-Average-Delay) = 0
+Compute RPT-Delay-Numeric(Report-Entry-Count) =
+Function Numval(AUD-Average-Delay)
+End-If.
+Move AUD-Outcome to RPT-Outcome(Report-Entry-Count).
+Add 1 to Total-Checked.
+If AUD-Outcome-Success
+Add 1 to Total-Succeeded
+else
+Add 1 to Total-Failed
+End-If.
+Perform Read-Next-Audit-Record.
+Sort-Report-Table.
+Perform Bubble-Pass Varying Sort-Pass-Num From 1 By 1
+Until Sort-Pass-Num >= Report-Entry-Count
+.
+Bubble-Pass.
+Compute Sort-Pass-Limit = Report-Entry-Count - Sort-Pass-Num.
+Perform Compare-Swap Varying Report-Idx From 1 By 1
+Until Report-Idx > Sort-Pass-Limit
+.
+Compare-Swap.
+If RPT-Delay-Numeric(Report-Idx) < RPT-Delay-Numeric(Report-Idx + 1)
+Move Report-Entry(Report-Idx) to Swap-Holder
+Move Report-Entry(Report-Idx + 1) to Report-Entry(Report-Idx)
+Move Swap-Holder to Report-Entry(Report-Idx + 1)
+End-If
+.
+Print-Report.
+Display "Total airports checked : " Total-Checked.
+Display "Succeeded              : " Total-Succeeded.
+Display "Failed                 : " Total-Failed.
+Display "-----------------------------------------------".
+Display "Worst delay first:".
+Perform Print-Report-Line Varying Report-Idx From 1 By 1
+Until Report-Idx > Report-Entry-Count
+.
+Print-Report-Line.
+Display RPT-Iata-Code(Report-Idx) " "
+RPT-Airport-Name(Report-Idx) " "
+RPT-Delay-Text(Report-Idx) " "
+RPT-Outcome(Report-Idx).
