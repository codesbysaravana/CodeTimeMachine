@@ -1,7 +1,305 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. HWTHXCB1.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+Select Airport-List-File Assign To AIRLIST
+Organization Is Line Sequential
+File Status Is Airlist-File-Status.
+Select Airport-Master-File Assign To AIRMSTR
+Organization Is Indexed
+Access Mode Is Dynamic
+Record Key Is AM-Iata-Code
+File Status Is Airmstr-File-Status.
+Select Audit-File Assign To AUDITLOG
+Organization Is Line Sequential
+File Status Is Audit-File-Status.
+Select Config-File Assign To APCONFIG
+Organization Is Line Sequential
+File Status Is Config-File-Status.
+Select Alert-File Assign To ALERTOUT
+Organization Is Line Sequential
+File Status Is Alert-File-Status.
+Select Checkpoint-File Assign To CHKPOINT
+Organization Is Line Sequential
+File Status Is Checkpoint-File-Status.
+Select Dow-Schedule-File Assign To DOWSKED
+Organization Is Line Sequential
+File Status Is Dow-Schedule-File-Status.
+Select Diag-File Assign To BODYDIAG
+Organization Is Line Sequential
+File Status Is Diag-File-Status.
+Select Control-Totals-File Assign To CTLTOTS
+Organization Is Line Sequential
+File Status Is Ctltot-File-Status.
+Select Etl-File Assign To ETLOUT
+Organization Is Line Sequential
+File Status Is Etl-File-Status.
 DATA DIVISION.
+FILE SECTION.
+FD  Airport-List-File
+Record Contains 3 Characters.
+01 Airport-List-Record Pic X(3).
+FD  Checkpoint-File
+Record Contains 3 Characters.
+01 Checkpoint-Record Pic X(3).
+FD  Dow-Schedule-File.
+COPY DOWSKED.
+FD  Diag-File Global.
+COPY DIAGREC.
+FD  Airport-Master-File.
+COPY AIRMSTR.
+FD  Audit-File.
+COPY AUDITREC.
+FD  Config-File.
+COPY APCONFIG.
+FD  Alert-File.
+COPY ALERTREC.
+FD  Control-Totals-File.
+COPY CTLTOTR.
+FD  Etl-File.
+COPY ETLREC.
 WORKING-STORAGE SECTION.
+01 Airlist-File-Status Pic X(2) Value Spaces.
+88 Airlist-File-OK      Value '00'.
+88 Airlist-File-At-End  Value '10'.
+01 Airmstr-File-Status Pic X(2) Value Spaces.
+88 Airmstr-File-OK        Value '00'.
+88 Airmstr-File-Not-Found Value '23'.
+88 Airmstr-File-At-End    Value '10'.
+01 Master-Record-Flag Pic X Value 'N'.
+88 Master-Record-Found Value 'Y'.
+88 Master-Record-Not-Found Value 'N'.
+*> Prior run's dynamic fields, loaded from AIRMSTR for day-over-day
+*> change detection; only meaningful when Master-Record-Found.
+01 Prior-Status-Type  Pic X(30) Value Spaces.
+01 Prior-Delay-Flag   Pic 9 Value 0.
+01 Prior-Weather-Cond Pic X(30) Value Spaces.
+01 Status-Change-Flag Pic X Value 'N'.
+88 Status-Changed Value 'Y'.
+*> One-character summary of how this run's data for the airport
+*> compares to the last run that actually succeeded (i.e. the AIRMSTR
+*> record, which is only ever written/updated on a 200 response).
+01 Delta-Indicator Pic X Value Space.
+88 Delta-New            Value 'N'.
+88 Delta-Changed         Value 'C'.
+88 Delta-Unchanged       Value 'U'.
+88 Delta-Gone            Value 'G'.
+88 Delta-Not-Available   Value Space.
+*> How many runs in a row Check-Status-Change has found nothing
+*> different, loaded from/stored to AM-Repeat-Count so it survives
+*> across runs; Stale-Repeat-Threshold defaults here but is
+*> overridden from APCONFIG when the site has set one.
+01 Repeat-Count Pic 9(3) Value 0.
+01 Stale-Repeat-Threshold Pic 9(3) Value 7.
+01 Possibly-Stale-Flag Pic X Value 'N'.
+88 Possibly-Stale Value 'Y'.
+01 Audit-File-Status Pic X(2) Value Spaces.
+88 Audit-File-OK Value '00'.
+01 Config-File-Status Pic X(2) Value Spaces.
+88 Config-File-OK Value '00'.
+01 Alert-File-Status Pic X(2) Value Spaces.
+88 Alert-File-OK Value '00'.
+01 Checkpoint-File-Status Pic X(2) Value Spaces.
+88 Checkpoint-File-OK Value '00'.
+*> Last IATA code the batch loop completed successfully; read on
+*> start-up so a restart after an outage skips ahead instead of
+*> re-hitting airports already fetched this run.
+01 Last-Checkpoint-Code Pic X(3) Value Spaces.
+01 Dow-Schedule-File-Status Pic X(2) Value Spaces.
+88 Dow-Schedule-File-OK Value '00'.
+88 Dow-Schedule-File-At-End Value '10'.
+01 Dow-Schedule-EOF-Flag Pic X Value 'N'.
+88 Dow-Schedule-EOF Value 'Y'.
+*> Day-of-week check schedule, loaded once per batch run.  Position
+*> 1-7 of DOWT-Days is Sun..Sat, matching FUNCTION MOD(int-date, 7)
+*> where 0 = Sunday.
+01 Dow-Schedule-Table.
+05 Dow-Schedule-Entry Occurs 1 to 500 times
+Depending On Dow-Schedule-Count.
+10 DOWT-Iata-Code Pic X(3).
+10 DOWT-Days      Pic X(7).
+01 Dow-Schedule-Count Pic 9(5) Value 0.
+01 Dow-Schedule-Idx   Pic 9(5) Value 0.
+01 Dow-Match-Flag     Pic X Value 'N'.
+88 Dow-Match-Found Value 'Y'.
+01 Today-Date-Numeric Pic 9(8) Value 0.
+01 Today-Date-Integer Pic 9(9) Value 0.
+01 Today-Day-Of-Week  Pic 9(1) Value 0.
+01 Airport-Scheduled-Flag Pic X Value 'Y'.
+88 Airport-Scheduled-Today Value 'Y'.
+*> Delay-alert controls -- default threshold is overridden from
+*> APCONFIG's PC-Alert-Threshold when that control record is present.
+01 Alert-Threshold-Minutes Pic 9(5) Value 30.
+01 Alert-Delay-Numeric     Pic 9(5) Value 0.
+01 Alert-Status-Ucase      Pic X(30) Value Spaces.
+*> Coded translation of airport-status-type so downstream alerting and
+*> reports can test one byte instead of matching provider free text
+*> that varies in casing and wording (green/Green/GREEN and the like).
+01 Airport-Status-Code Pic X Value 'U'.
+88 Status-Code-Green   Value 'G'.
+88 Status-Code-Yellow  Value 'Y'.
+88 Status-Code-Red     Value 'R'.
+88 Status-Code-Closed  Value 'C'.
+88 Status-Code-Unknown Value 'U'.
+*> Provider connection settings -- defaulted to today's values and
+*> overridden from APCONFIG when that control file is present.
+01 Provider-Scheme Pic X(5) Value 'http'.
+88 Provider-Scheme-Https Value 'https'.
+01 Provider-Host   Pic X(50) Value 'www.airport-data.com'.
+01 Provider-Port   Pic 9(5) Value 80.
+01 Provider-Path   Pic X(50) Value '/api/ap_info.json?iata='.
+*> Secondary provider, tried only when the primary connection cannot
+*> be established at all; blank Fallback-Host means none configured.
+01 Fallback-Scheme Pic X(5) Value 'http'.
+01 Fallback-Host   Pic X(50) Value Spaces.
+01 Fallback-Port   Pic 9(5) Value 80.
+01 Fallback-Path   Pic X(50) Value '/api/ap_info.json?iata='.
+*> Multi-provider comparison mode -- off unless APCONFIG's
+*> PC-Compare-Mode says otherwise; when on and Fallback-Host is
+*> populated, every successful primary lookup is cross-checked against
+*> the fallback provider's answer for the same code and a discrepancy
+*> beyond Compare-Threshold-Minutes (or an outright status mismatch)
+*> is written to the alert file instead of just trusting one feed.
+01 Compare-Mode-Flag Pic X Value 'N'.
+88 Compare-Mode-On  Value 'Y'.
+01 Compare-Threshold-Minutes Pic 9(5) Value 30.
+01 Saved-Provider-Scheme Pic X(5) Value Spaces.
+01 Saved-Provider-Host   Pic X(50) Value Spaces.
+01 Saved-Provider-Port   Pic 9(5) Value 0.
+01 Saved-Provider-Path   Pic X(50) Value Spaces.
+*> Saves the primary lookup's response fields across
+*> Compare-With-Fallback-Provider's own HTTP round trip against the
+*> secondary provider, the same way Saved-Provider-* preserves the
+*> connection settings, so Process-Airport-List-Item's post-lookup
+*> checks (the http-resp-code equal 200 checkpoint gate among them)
+*> still see the primary's outcome once this paragraph returns.
+01 Saved-Http-Resp-Code     Pic 9(9) Binary Value 0.
+01 Saved-Http-Hdr-Count     Pic 9(9) Binary Value 0.
+01 Saved-Http-Reason-Phrase Pic X(30) Value Spaces.
+01 Primary-Status-Code   Pic X Value 'U'.
+01 Primary-Delay-Numeric Pic 9(5) Value 0.
+01 Primary-Status-Type-Text   Pic X(30) Value Spaces.
+01 Primary-Average-Delay-Text Pic X(30) Value Spaces.
+01 Secondary-Status-Code Pic X Value 'U'.
+01 Secondary-Delay-Numeric Pic 9(5) Value 0.
+01 Provider-Delay-Diff   Pic 9(5) Value 0.
+01 Secondary-Data-Flag   Pic X Value 'N'.
+88 Secondary-Data-Available Value 'Y'.
+01 Connection-Established-Flag Pic X Value 'N'.
+88 Connection-Established Value 'Y'.
+*> Connect/request timeouts (seconds), set on the connection and the
+*> request handle so a hung provider can't stall the batch window
+*> behind one bad airport code; overridable from APCONFIG.
+01 Connect-Timeout-Secs Pic 9(9) Binary Value 30.
+01 Request-Timeout-Secs Pic 9(9) Binary Value 60.
+*> Corporate proxy -- off by default (Proxy-Host spaces); a site that
+*> needs one turns it on by populating APCONFIG's PC-Proxy-* fields.
+01 Proxy-Host     Pic X(50) Value Spaces.
+01 Proxy-Port     Pic 9(5) Value 0.
+01 Proxy-Userpass Pic X(60) Value Spaces.
+*> Retry-with-backoff controls for HTTP-Connect / HTTP-Issue-Request.
+01 Max-Retry-Attempts Pic 9(2) Binary Value 3.
+01 Connect-Retry-Count Pic 9(2) Binary Value 0.
+01 Request-Retry-Count Pic 9(2) Binary Value 0.
+01 CEE3DLY-Unit-Secs Pic 9(9) Binary Value 2.
+01 CEE3DLY-Amount    Pic 9(9) Binary Value 1.
+01 CEE3DLY-Feedback  Pic X(12) Value Spaces.
+*> Delay between iterations of the multi-airport batch loop so we
+*> don't hammer the provider's API back-to-back; 0 (the default,
+*> unchanged behavior when APCONFIG doesn't set it) means no delay.
+01 Rate-Limit-Delay-Secs Pic 9(9) Binary Value 0.
+01 Rate-Limit-Feedback   Pic X(12) Value Spaces.
+01 Batch-Mode-Flag Pic X Value 'N'.
+88 Batch-Mode Value 'Y'.
+01 Airlist-EOF-Flag Pic X Value 'N'.
+88 Airlist-EOF Value 'Y'.
+*> Reverse lookup ("NAME=" PARM) -- searches AIRMSTR by name/city
+*> instead of asking the provider by IATA code, since the provider
+*> API this program calls is keyed strictly by IATA code and has no
+*> name/city search of its own.
+01 Reverse-Lookup-Mode-Flag Pic X Value 'N'.
+88 Reverse-Lookup-Mode Value 'Y'.
+*> Connectivity-preflight mode ("CONNCHK" PARM) -- does nothing but
+*> HTTP-Init-Connection through HTTP-Connect/HTTP-Disconnect and sets
+*> Return-Code accordingly, so a JCL step running just this mode can
+*> fail fast (and be restarted on its own) before the step that opens
+*> AIRMSTR/AUDITLOG/etc and works the watch list ever starts.
+01 Connchk-Mode-Flag Pic X Value 'N'.
+88 Connchk-Mode Value 'Y'.
+*> ICAO query mode ("ICAO=" PARM) -- a single ad-hoc lookup by
+*> 4-character ICAO code instead of the usual 3-character IATA code.
+*> AIRMSTR/AUDITLOG/ALERTOUT/ETLOUT/BODYDIAG are all keyed on the
+*> 3-character IATA code throughout the rest of this program, so an
+*> ICAO lookup deliberately doesn't touch any of that persistence --
+*> it's a live provider query and a SYSOUT display only, the same way
+*> Reverse-Lookup-Mode is its own self-contained path rather than
+*> being threaded through Process-One-Airport.
+01 Icao-Mode-Flag Pic X Value 'N'.
+88 Icao-Mode Value 'Y'.
+*> Bad-PARM flag -- lets the bad-IATA-code branch of Begin fall
+*> through to the common Write-Control-Totals/Derive-Job-Failure-
+*> Reason/Stop Run sequence at the bottom of Begin, the same as every
+*> other failure path, instead of short-circuiting with its own early
+*> Stop Run before those paragraphs ever run.
+01 Bad-Parm-Flag Pic X Value 'N'.
+88 Bad-Parm Value 'Y'.
+01 Current-Icao-Code Pic X(4) Value Spaces.
+01 Provider-Icao-Path Pic X(50) Value '/api/ap_info.json?icao='.
+01 Reverse-Search-Text  Pic X(50) Value Spaces.
+01 Reverse-Search-Ucase Pic X(50) Value Spaces.
+01 Reverse-Search-Len   Pic 9(3) Value 0.
+01 Reverse-Master-Target Pic X(132) Value Spaces.
+01 Reverse-Scan-Idx     Pic 9(3) Value 0.
+01 Reverse-Scan-Limit   Pic 9(3) Value 0.
+01 Reverse-Match-Flag   Pic X Value 'N'.
+88 Reverse-Match-Found Value 'Y'.
+01 Reverse-Match-Count  Pic 9(5) Value 0.
+01 Current-Iata-Code Pic X(3) Global Value Spaces.
+01 Diag-File-Status Pic X(2) Global Value Spaces.
+88 Diag-File-OK Value '00'.
+01 Ctltot-File-Status Pic X(2) Value Spaces.
+88 Ctltot-File-OK Value '00'.
+01 Etl-File-Status Pic X(2) Value Spaces.
+88 Etl-File-OK Value '00'.
+*> Control totals for the end-of-job accounting record (req from
+*> job-accounting to track this program like every other batch job).
+01 Run-Airports-Attempted Pic 9(5) Value 0.
+01 Run-Airports-Succeeded Pic 9(5) Value 0.
+01 Run-Airports-Failed    Pic 9(5) Value 0.
+01 Run-Resp-2XX-Count     Pic 9(5) Value 0.
+01 Run-Resp-4XX-Count     Pic 9(5) Value 0.
+01 Run-Resp-5XX-Count     Pic 9(5) Value 0.
+01 Run-Resp-Other-Count   Pic 9(5) Value 0.
+01 Job-Start-Time         Pic 9(6) Value 0.
+01 Job-End-Time           Pic 9(6) Value 0.
+01 Job-Start-Secs         Pic 9(7) Value 0.
+01 Job-End-Secs           Pic 9(7) Value 0.
+01 Run-Elapsed-Seconds    Pic 9(7) Value 0.
+*> Job-step condition code, worst-outcome-wins across a batch run:
+*>   0  all requested airports found and processed
+*>   4  bad IATA code / PARM format
+*>   8  connection to the provider could not be established
+*>  12  request could not be issued once connected
+*>  16  request completed but the airport was not found (non-200)
+01 Batch-Return-Code Pic 9(3) Value 0.
+*> Coded "why no data" reason, derived from Batch-Return-Code (and, for
+*> the one case Batch-Return-Code doesn't already track, Json-Parse-Seen)
+*> once at the end of the run, so triage doesn't mean paging back
+*> through the whole SYSOUT to see which stage actually failed.
+01 Failure-Reason-Code Pic X(2) Value Spaces.
+88 Failure-Reason-None        Value Spaces.
+88 Failure-Reason-Bad-Parm    Value 'PM'.
+88 Failure-Reason-Connection  Value 'CN'.
+88 Failure-Reason-Request     Value 'RQ'.
+88 Failure-Reason-Json-Parse  Value 'JP'.
+88 Failure-Reason-No-Data     Value 'ND'.
+88 Failure-Reason-Http-Status Value 'HS'.
+*> Set when a response came back with http-resp-code 200 but the body
+*> didn't parse as JSON -- Batch-Return-Code has no rung for that case
+*> since the http status itself was fine.
+01 Json-Parse-Seen-Flag Pic X Value 'N'.
+88 Json-Parse-Seen Value 'Y'.
 01 Conn-Handle   Pic X(12) Value Zeros.
 01 Rqst-Handle   Pic X(12) Value Zeros.
 01 Diag-Area     Pic X(136) Value Zeros.
@@ -10,19 +308,68 @@ WORKING-STORAGE SECTION.
 01 option-val-numeric Pic 9(9) Binary Value 0.
 01 option-val-addr    Pointer Value Null.
 01 option-val-len     Pic 9(9) Binary Value 0.
-01 header-cb-ptr Function-Pointer Value Null.
-01 rspbdy-cb-ptr Function-Pointer Value Null.
+01 header-cb-ptr Procedure-Pointer Value Null.
+01 rspbdy-cb-ptr Procedure-Pointer Value Null.
+*> Options table so adding a new HWTH-OPT-* setting to a connection or
+*> a request is a table row (built here, applied by Set-Http-Option)
+*> instead of a hand-written Call "HWTHSET" / display / DSPHDIAG block.
+01 Http-Option-Handle Pic X(12) Value Spaces.
+01 Http-Option-Label  Pic X(45) Value Spaces.
+01 Http-Option-Count  Pic 9(3) Value 0.
+01 Http-Option-Idx    Pic 9(3) Value 0.
+01 Http-Option-Table.
+05 Http-Option-Entry Occurs 1 to 20 times
+Depending On Http-Option-Count.
+10 HOPT-Label    Pic X(45).
+10 HOPT-Code     Pic 9(9) Binary.
+10 HOPT-Val-Addr Pointer.
+10 HOPT-Val-Len  Pic 9(9) Binary.
 01 hdr-udata.
 05 hdr-udata-eye   Pic X(8) Value 'HDRUDATA'.
 05 hdr-rspcode-ptr Pointer Value Null.
 05 hdr-count-ptr   Pointer value Null.
 05 hdr-flags-ptr   Pointer Value Null.
+05 hdr-reason-ptr  Pointer Value Null.
+05 hdr-redirect-ptr Pointer Value Null.
+05 hdr-lastmod-ptr Pointer Value Null.
 01 http-resp-code Pic 9(9) Binary Value 0.
+88 Http-Resp-Is-Redirect Values 301, 302, 303, 307, 308.
 01 http-hdr-count Pic 9(9) Binary Value 0.
+01 http-reason-phrase Pic X(30) Value Spaces.
+*> Last-Modified header, if the provider sent one -- copied into the
+*> audit record so a stale-data question can be answered with proof
+*> of how fresh the response was when we fetched it.
+01 http-last-modified Pic X(30) Value Spaces.
+*> Bounded redirect following (see HWTHHDRX, which no longer aborts on
+*> a 3xx and instead captures the Location header here).
+01 Http-Redirect-Location Pic X(200) Value Spaces.
+01 Redirect-Count Pic 9(2) Value 0.
+01 Max-Redirects  Pic 9(2) Value 3.
+*> Authorization/API-key header for providers that need one -- blank
+*> (the default) means the free tier is in use and Build-Slist leaves
+*> the header off entirely, same as it always has.
+01 Auth-Header-Value Pic X(80) Value Spaces.
+*> Dataset name for the HWTH cookie jar. Blank (the default) means
+*> HWTH-OPT-COOKIEJAR is never queued and cookies live only for the
+*> life of Conn-Handle within this run, same as today; a populated
+*> value has the enabler load the jar at HTTP-Connect and save it back
+*> at HTTP-Disconnect, so a session cookie can survive across job steps.
+01 Cookie-Jar-Path Pic X(80) Value Spaces.
+*> Default JSON parser work area size, in bytes, used when APCONFIG
+*> doesn't override it -- big enough for any response body we've
+*> actually seen from the provider.
+01 Jparser-Workarea-Size Pic 9(9) Binary Value 65536.
 01 body-udata.
 05 body-udata-eye     Pic X(8) Value 'BDYUDATA'.
 05 hdr-flags-ptr      Pointer Value Null.
 05 resp-body-data-ptr Pointer Value Null.
+05 raw-body-cap-ptr   Pointer Value Null.
+*> Sized from APCONFIG (PC-Jparser-Workarea) so the body exit's
+*> HWTJINIT call no longer runs with an unset/zero work area size --
+*> passed down alongside the other body-exit user data since HWTHBDYX
+*> is a separate program and only sees what's addressed through here.
+05 Jparser-Workarea-Max Pic 9(9) Binary Value 0.
+01 raw-body-capture Pic X(200) Value Spaces.
 01 hdr-flags.
 05 json-response-flag    Pic 9.
 88 json-response-true  Value 1.
@@ -42,12 +389,27 @@ WORKING-STORAGE SECTION.
 10 airport-status-type   Pic X(30).
 10 airport-status-reason Pic X(30).
 10 airport-average-delay Pic X(30).
-10 airport-weather-cond  Pic X(30).
-10 airport-temp          Pic X(30).
-10 airport-wind          Pic X(30).
+*> Broken out into a proper group (instead of flat text siblings) so
+*> the temperature and wind speed can be compared/sorted numerically
+*> rather than just displayed.
+10 Weather-Info.
+15 WX-Condition      Pic X(30).
+15 WX-Temp-Value     Pic S9(3).
+15 WX-Temp-Unit      Pic X(1).
+15 WX-Wind-Speed     Pic S9(3).
+15 WX-Wind-Unit      Pic X(3).
+15 WX-Wind-Direction Pic X(3).
 10 airport-delay-flag    Pic 9.
 88 airport-delay-true  Value 1.
 88 airport-delay-false Value 0.
+*> Populated by walking a "runways" JSON array, when the provider sends
+*> one, instead of discarding it the way an array-type value used to be.
+10 airport-runway-count Pic 9(3).
+10 airport-runway-list  Pic X(60).
+*> Populated from the provider's own JSON error object when the
+*> response status wasn't 200, since HWTHHDRX now lets the body exit
+*> see the payload either way instead of aborting the transfer.
+10 Api-Error-Message    Pic X(80).
 COPY HWTHICOB.
 LINKAGE SECTION.
 01 jcl-parm.
@@ -59,45 +421,862 @@ PROCEDURE DIVISION using jcl-parm.
 Begin.
 Display "***********************************************".
 Display "** HTTP Web Enablement Toolkit Sample Begins **".
-If parm-len not equal 3 then
+Move Function Current-Date(9:6) to Job-Start-Time.
+If parm-len equal 7 and parm-string(1:7) equal 'CONNCHK' then
+Set Connchk-Mode to true
+Display "** Connectivity preflight mode (CONNCHK)      **"
+else
+If parm-len equal 4 and parm-string(1:4) equal 'LIST' then
+Set Batch-Mode to true
+Display "** Batch mode: reading IATA codes from AIRLIST **"
+else
+If parm-len > 5 and parm-len <= 55 and parm-string(1:5) equal 'NAME=' then
+Set Reverse-Lookup-Mode to true
+Move parm-string(6:parm-len - 5) to Reverse-Search-Text
+Display "** Reverse lookup mode: searching by name/city **"
+else
+If parm-len equal 9 and parm-string(1:5) equal 'ICAO=' then
+Set Icao-Mode to true
+Move parm-string(6:4) to Current-Icao-Code
+Display "** ICAO lookup mode: querying by 4-char code  **"
+else
+If parm-len not equal 3
+or parm-string(1:3) is not alphabetic-upper
+or parm-string(1:3) equal Spaces then
 Display "** Bogus IATA airport code specified!        **"
-Display "** Terminating Sample                        **"
-Display "***********************************************"
-Stop Run
+Display "** Must be exactly 3 upper-case letters      **"
+Set Bad-Parm to true
+Move 4 to Batch-Return-Code
+End-if
+End-If
+End-If
+End-If
+End-If
+If not Bad-Parm
+Perform Read-Provider-Config
+If Connchk-Mode
+Perform Run-Connectivity-Check
+else
+Perform Run-Watch-List
+End-If
+End-If.
+If not Connchk-Mode
+Perform Write-Control-Totals
+End-If.
+Perform Derive-Job-Failure-Reason.
+If HWTH-OK AND request-successful then
+Display "** Program Ended Successfully                **"
+else
+Display "** Program Ended Unsuccessfully              **"
+Display "** Failure reason code: " Failure-Reason-Code "                    **"
 End-if
-Perform HTTP-Init-Connection
+Move Batch-Return-Code to Return-Code.
+Display "** HTTP Web Enablement Toolkit Sample Ends   **".
+Display "***********************************************".
+STOP RUN.
+Derive-Job-Failure-Reason.
+Evaluate true
+When Batch-Return-Code = 4
+Set Failure-Reason-Bad-Parm to true
+When Batch-Return-Code = 8
+Set Failure-Reason-Connection to true
+When Batch-Return-Code = 16 and Reverse-Lookup-Mode
+Set Failure-Reason-No-Data to true
+When Batch-Return-Code = 16
+Set Failure-Reason-Http-Status to true
+When Batch-Return-Code = 12
+Set Failure-Reason-Request to true
+When Json-Parse-Seen
+Set Failure-Reason-Json-Parse to true
+When other
+Set Failure-Reason-None to true
+End-Evaluate
+.
+Run-Connectivity-Check.
+Move 8 to Batch-Return-Code.
+Perform HTTP-Init-Connection.
 If (HWTH-OK)
 Perform HTTP-Setup-Connection
 If (HWTH-OK)
 Perform HTTP-Connect
 If (HWTH-OK)
+Display "** Connectivity check: connect succeeded      **"
+Perform HTTP-Disconnect
+Move 0 to Batch-Return-Code
+End-If
+End-If
+End-If
+If not HWTH-OK
+Display "** Connectivity check: unable to reach provider **"
+End-If
+Perform HTTP-Terminate-Connection.
+Run-Watch-List.
+Open I-O Airport-Master-File.
+If not Airmstr-File-OK
+Display "** Unable to open AIRMSTR master file        **"
+End-If
+Open Extend Audit-File.
+If not Audit-File-OK
+Display "** Unable to open AUDITLOG audit trail file  **"
+End-If
+Open Extend Alert-File.
+If not Alert-File-OK
+Display "** Unable to open ALERTOUT alert file         **"
+End-If
+Open Extend Diag-File.
+If not Diag-File-OK
+Display "** Unable to open BODYDIAG diagnostic file    **"
+End-If
+Open Extend Etl-File.
+If not Etl-File-OK
+Display "** Unable to open ETLOUT ETL extract file     **"
+End-If
+If Reverse-Lookup-Mode
+Perform Reverse-Lookup-By-Name
+else
+Perform Attempt-Provider-Connect
+If not Connection-Established and Fallback-Host not equal Spaces
+Display "** Primary provider connection failed         **"
+Display "** Falling back to secondary provider          **"
+Perform Swap-To-Fallback-Provider
+Perform Attempt-Provider-Connect
+End-If
+If not Connection-Established
+Move 8 to Batch-Return-Code
+End-If
+End-If
+Close Airport-Master-File
+Close Audit-File
+Close Alert-File
+Close Diag-File
+Close Etl-File
+.
+Write-Control-Totals.
+Move Function Current-Date(9:6) to Job-End-Time.
+Compute Job-Start-Secs =
+(Job-Start-Time / 10000) * 3600 +
+(Function Mod(Job-Start-Time, 10000) / 100) * 60 +
+Function Mod(Job-Start-Time, 100).
+Compute Job-End-Secs =
+(Job-End-Time / 10000) * 3600 +
+(Function Mod(Job-End-Time, 10000) / 100) * 60 +
+Function Mod(Job-End-Time, 100).
+If Job-End-Secs Not Less Job-Start-Secs
+Compute Run-Elapsed-Seconds = Job-End-Secs - Job-Start-Secs
+else
+Compute Run-Elapsed-Seconds = Job-End-Secs + 86400 - Job-Start-Secs
+End-If.
+Open Extend Control-Totals-File.
+If Ctltot-File-OK
+Move Function Current-Date(1:8) to CTL-Run-Date
+Move Function Current-Date(9:6) to CTL-Run-Time
+Move Run-Airports-Attempted to CTL-Airports-Attempted
+Move Run-Airports-Succeeded to CTL-Airports-Succeeded
+Move Run-Airports-Failed to CTL-Airports-Failed
+Move Run-Resp-2XX-Count to CTL-Resp-2XX-Count
+Move Run-Resp-4XX-Count to CTL-Resp-4XX-Count
+Move Run-Resp-5XX-Count to CTL-Resp-5XX-Count
+Move Run-Resp-Other-Count to CTL-Resp-Other-Count
+Move Run-Elapsed-Seconds to CTL-Elapsed-Seconds
+Write Ctl-Totals-Record
+Close Control-Totals-File
+Display "** Control totals: attempted=" Run-Airports-Attempted
+" succeeded=" Run-Airports-Succeeded
+" failed=" Run-Airports-Failed
+else
+Display "** Unable to open CTLTOTS control-totals file **"
+End-If.
+Attempt-Provider-Connect.
+Move 'N' to Connection-Established-Flag.
+Perform HTTP-Init-Connection.
+If (HWTH-OK)
+Perform HTTP-Setup-Connection
+If (HWTH-OK)
+Perform HTTP-Connect
+If (HWTH-OK)
+Set Connection-Established to true
+If Batch-Mode
+Perform Process-Airport-List
+else
+If Icao-Mode
+Perform Process-One-Icao-Airport
+else
+Move parm-string(1:3) to Current-Iata-Code
+Perform Process-One-Airport
+End-If
+End-If
+Perform HTTP-Disconnect
+End-If
+End-If
+Perform HTTP-Terminate-Connection
+End-If.
+Swap-To-Fallback-Provider.
+Move Fallback-Scheme to Provider-Scheme.
+Move Fallback-Host to Provider-Host.
+Move Fallback-Port to Provider-Port.
+Move Fallback-Path to Provider-Path.
+Move Zeros to Conn-Handle.
+Reverse-Lookup-By-Name.
+Move Function Upper-Case(Function Trim(Reverse-Search-Text))
+to Reverse-Search-Ucase.
+Compute Reverse-Search-Len =
+Function Length(Function Trim(Reverse-Search-Text)).
+Move 0 to Reverse-Match-Count.
+If Reverse-Search-Len = 0
+Display "** No search text supplied for reverse lookup **"
+Move 4 to Batch-Return-Code
+else
+Display "** Airports matching: " Reverse-Search-Text
+Move Low-Values to AM-Iata-Code
+Start Airport-Master-File Key is Not Less Than AM-Iata-Code
+Invalid Key
+Display "** AIRMSTR master file has no records to search **"
+Not Invalid Key
+Perform Scan-Master-For-Name until Airmstr-File-At-End
+End-Start
+If Reverse-Match-Count = 0
+Display "** No airports matched that name/city         **"
+Move 16 to Batch-Return-Code
+else
+Set request-successful to true
+Move 0 to HWTH-Return-Code
+End-If
+End-If.
+Scan-Master-For-Name.
+Read Airport-Master-File Next Record
+At End
+Set Airmstr-File-At-End to true
+End-Read
+If not Airmstr-File-At-End
+Move Spaces to Reverse-Master-Target
+String Function Trim(AM-Airport-Name) Delimited by size
+" " Delimited by size
+Function Trim(AM-Airport-State) Delimited by size
+" " Delimited by size
+Function Trim(AM-Airport-Country) Delimited by size
+into Reverse-Master-Target
+Move Function Upper-Case(Reverse-Master-Target) to Reverse-Master-Target
+Move 'N' to Reverse-Match-Flag
+Move 1 to Reverse-Scan-Idx
+Compute Reverse-Scan-Limit = 132 - Reverse-Search-Len + 1
+Perform Scan-Target-For-Match
+until Reverse-Scan-Idx > Reverse-Scan-Limit or Reverse-Match-Found
+If Reverse-Match-Found
+Add 1 to Reverse-Match-Count
+Display "   " AM-Iata-Code " " AM-Airport-Name
+End-If
+End-If.
+Scan-Target-For-Match.
+If Reverse-Master-Target(Reverse-Scan-Idx:Reverse-Search-Len)
+equal Reverse-Search-Ucase(1:Reverse-Search-Len)
+Set Reverse-Match-Found to true
+End-If
+Add 1 to Reverse-Scan-Idx.
+Process-Airport-List.
+Perform Read-Checkpoint.
+Perform Load-Dow-Schedule.
+Perform Compute-Today-Dow.
+Open Input Airport-List-File.
+If not Airlist-File-OK
+Display "** Unable to open AIRLIST batch input file   **"
+else
+Perform Read-Next-Airport-Code
+If Last-Checkpoint-Code not equal Spaces
+Perform Skip-To-Checkpoint
+End-If
+Perform Process-Airport-List-Item until Airlist-EOF
+Close Airport-List-File
+Perform Clear-Checkpoint
+End-If
+.
+Skip-To-Checkpoint.
+Display "** Restart: skipping codes through checkpoint **".
+Perform Read-Next-Airport-Code
+until Airlist-EOF or Current-Iata-Code equal Last-Checkpoint-Code.
+If not Airlist-EOF
+Perform Read-Next-Airport-Code
+End-If
+.
+Read-Checkpoint.
+Move Spaces to Last-Checkpoint-Code.
+Open Input Checkpoint-File.
+If Checkpoint-File-OK
+Read Checkpoint-File into Last-Checkpoint-Code
+At End
+Continue
+End-Read
+Close Checkpoint-File
+End-If
+.
+Write-Checkpoint.
+Open Output Checkpoint-File.
+Write Checkpoint-Record from Current-Iata-Code.
+Close Checkpoint-File.
+Clear-Checkpoint.
+Open Output Checkpoint-File.
+Close Checkpoint-File.
+Process-Airport-List-Item.
+Perform Check-Airport-Scheduled.
+If Airport-Scheduled-Today
+Perform Process-One-Airport
+If http-resp-code equal 200
+Perform Write-Checkpoint
+End-If
+Perform Rate-Limit-Delay
+else
+Display "** Skipping " Current-Iata-Code
+" - not scheduled today **"
+End-If.
+Perform Read-Next-Airport-Code.
+Load-Dow-Schedule.
+Open Input Dow-Schedule-File.
+If Dow-Schedule-File-OK
+Perform Read-Dow-Schedule-Record until Dow-Schedule-EOF
+Close Dow-Schedule-File
+End-If
+.
+Read-Dow-Schedule-Record.
+Read Dow-Schedule-File
+At End
+Set Dow-Schedule-EOF to true
+End-Read
+If not Dow-Schedule-File-OK and not Dow-Schedule-File-At-End
+Set Dow-Schedule-EOF to true
+End-If.
+If not Dow-Schedule-EOF
+Add 1 to Dow-Schedule-Count
+Move DOW-Iata-Code to DOWT-Iata-Code(Dow-Schedule-Count)
+Move DOW-Days to DOWT-Days(Dow-Schedule-Count)
+End-If
+.
+Compute-Today-Dow.
+Move Function Current-Date(1:8) to Today-Date-Numeric.
+Compute Today-Date-Integer = Function Integer-Of-Date(Today-Date-Numeric).
+Compute Today-Day-Of-Week = Function Mod(Today-Date-Integer, 7)
+.
+Check-Airport-Scheduled.
+Set Airport-Scheduled-Today to true.
+Move 'N' to Dow-Match-Flag.
+Move 1 to Dow-Schedule-Idx.
+Perform Search-Dow-Schedule-Entry
+until Dow-Schedule-Idx > Dow-Schedule-Count or Dow-Match-Found
+.
+Search-Dow-Schedule-Entry.
+If DOWT-Iata-Code(Dow-Schedule-Idx) equal Current-Iata-Code
+Set Dow-Match-Found to true
+If DOWT-Days(Dow-Schedule-Idx)(Today-Day-Of-Week + 1:1) equal 'N'
+Move 'N' to Airport-Scheduled-Flag
+End-If
+End-If.
+Add 1 to Dow-Schedule-Idx.
+Read-Next-Airport-Code.
+Read Airport-List-File into Current-Iata-Code
+At End
+Set Airlist-EOF to true
+End-Read
+If not Airlist-File-OK and not Airlist-File-At-End
+Set Airlist-EOF to true
+End-If
+.
+Process-One-Airport.
+Add 1 to Run-Airports-Attempted.
+Set json-response-false to true.
+Move 0 to Redirect-Count.
+Move Spaces to Http-Redirect-Location.
+Move Spaces to http-last-modified.
+Move Spaces to Api-Error-Message.
+Move 0 to http-resp-code.
+Move 0 to http-hdr-count.
+Set Status-Code-Unknown to true.
+Set Delta-Not-Available to true.
+Move 0 to Repeat-Count.
+Move 'N' to Possibly-Stale-Flag.
+Perform Read-Airport-Master
+Perform HTTP-Init-Request
+If (HWTH-OK)
+Perform HTTP-Setup-Request
+If (HWTH-OK)
+Perform HTTP-Issue-Request
+If (HWTH-OK)
+Perform Follow-Redirects-If-Any
+Perform Derive-Status-Code
+Perform Derive-Delta-Indicator
+If json-response-false and http-resp-code equal 200
+Set Json-Parse-Seen to true
+End-If
+Perform Derive-Failure-Reason
+Perform Write-Audit-Record
+Perform Categorize-Http-Response
+If json-response-false
+Perform Write-Diag-Record
+End-If
+If http-resp-code equal 200 then
+Perform Display-Airport-Data
+Perform Write-Etl-Record
+Set request-successful to true
+Perform Check-Delay-Alert
+If Master-Record-Not-Found
+Perform Write-Airport-Master
+else
+Perform Update-Airport-Master
+End-If
+If Compare-Mode-On and Fallback-Host not equal Spaces
+Perform Compare-With-Fallback-Provider
+End-If
+else
+If Batch-Return-Code less than 16
+Move 16 to Batch-Return-Code
+End-If
+If Api-Error-Message not equal Spaces
+Display "** Provider error: " Api-Error-Message
+End-If
+End-If
+else
+If Batch-Return-Code less than 12
+Move 12 to Batch-Return-Code
+End-If
+Add 1 to Run-Airports-Failed
+Add 1 to Run-Resp-Other-Count
+End-If
+else
+If Batch-Return-Code less than 12
+Move 12 to Batch-Return-Code
+End-If
+Add 1 to Run-Airports-Failed
+Add 1 to Run-Resp-Other-Count
+End-If
+Perform HTTP-Terminate-Request
+End-If
+.
+Process-One-Icao-Airport.
+Add 1 to Run-Airports-Attempted.
+Set json-response-false to true.
+Move 0 to Redirect-Count.
+Move Spaces to Http-Redirect-Location.
+Move Spaces to http-last-modified.
+Move Spaces to Api-Error-Message.
+Move 0 to http-resp-code.
+Move 0 to http-hdr-count.
+Set Status-Code-Unknown to true.
 Perform HTTP-Init-Request
 If (HWTH-OK)
 Perform HTTP-Setup-Request
 If (HWTH-OK)
 Perform HTTP-Issue-Request
 If (HWTH-OK)
+Perform Follow-Redirects-If-Any
+Perform Derive-Status-Code
 If http-resp-code equal 200 then
 Perform Display-Airport-Data
 Set request-successful to true
+else
+If Batch-Return-Code less than 16
+Move 16 to Batch-Return-Code
+End-If
+If Api-Error-Message not equal Spaces
+Display "** Provider error: " Api-Error-Message
+End-If
+End-If
+else
+If Batch-Return-Code less than 12
+Move 12 to Batch-Return-Code
 End-If
+Add 1 to Run-Airports-Failed
+Add 1 to Run-Resp-Other-Count
 End-If
+else
+If Batch-Return-Code less than 12
+Move 12 to Batch-Return-Code
+End-If
+Add 1 to Run-Airports-Failed
+Add 1 to Run-Resp-Other-Count
 End-If
 Perform HTTP-Terminate-Request
 End-If
-Perform HTTP-Disconnect
+.
+Read-Provider-Config.
+Open Input Config-File.
+If Config-File-OK
+Read Config-File
+At End
+Continue
+Not At End
+If PC-Scheme not equal Spaces
+Move PC-Scheme to Provider-Scheme
 End-If
+If PC-Host not equal Spaces
+Move PC-Host to Provider-Host
 End-If
-Perform HTTP-Terminate-Connection
+If PC-Port > 0
+Move PC-Port to Provider-Port
 End-If
-If HWTH-OK AND request-successful then
-Display "** Program Ended Successfully                **"
+If PC-Path not equal Spaces
+Move PC-Path to Provider-Path
+End-If
+If PC-Alert-Threshold > 0
+Move PC-Alert-Threshold to Alert-Threshold-Minutes
+End-If
+If PC-Connect-Timeout > 0
+Move PC-Connect-Timeout to Connect-Timeout-Secs
+End-If
+If PC-Request-Timeout > 0
+Move PC-Request-Timeout to Request-Timeout-Secs
+End-If
+Move PC-Proxy-Host to Proxy-Host
+Move PC-Proxy-Port to Proxy-Port
+Move PC-Proxy-Userpass to Proxy-Userpass
+If PC-Fallback-Host not equal Spaces
+Move PC-Fallback-Scheme to Fallback-Scheme
+Move PC-Fallback-Host to Fallback-Host
+Move PC-Fallback-Port to Fallback-Port
+Move PC-Fallback-Path to Fallback-Path
+End-If
+Move PC-Rate-Limit-Secs to Rate-Limit-Delay-Secs
+Move PC-Auth-Header to Auth-Header-Value
+Move PC-Cookie-Jar-Path to Cookie-Jar-Path
+If PC-Compare-Mode equal 'Y'
+Set Compare-Mode-On to true
+End-If
+If PC-Stale-Repeat-Days > 0
+Move PC-Stale-Repeat-Days to Stale-Repeat-Threshold
+End-If
+If PC-Jparser-Workarea > 0
+Move PC-Jparser-Workarea to Jparser-Workarea-Size
+End-If
+If PC-Icao-Path not equal Spaces
+Move PC-Icao-Path to Provider-Icao-Path
+End-If
+If PC-Compare-Threshold > 0
+Move PC-Compare-Threshold to Compare-Threshold-Minutes
+End-If
+Display "** Provider settings loaded from APCONFIG     **"
+End-Read
+Close Config-File
+End-If
+.
+Read-Airport-Master.
+Move Current-Iata-Code to AM-Iata-Code.
+Read Airport-Master-File
+Invalid Key
+Set Master-Record-Not-Found to true
+Not Invalid Key
+Set Master-Record-Found to true
+Move AM-Airport-Name to airport-name
+Move AM-Airport-State to airport-state
+Move AM-Airport-Country to airport-country
+Move AM-Airport-Lat to airport-lat
+Move AM-Airport-Long to airport-long
+Move AM-Prior-Status-Type to Prior-Status-Type
+Move AM-Prior-Delay-Flag to Prior-Delay-Flag
+Move AM-Prior-Weather-Cond to Prior-Weather-Cond
+Move AM-Repeat-Count to Repeat-Count
+Display "** Static fields loaded from AIRMSTR master  **"
+End-Read
+.
+Check-Status-Change.
+Move 'N' to Status-Change-Flag.
+If airport-status-type not equal Prior-Status-Type
+Move 'Y' to Status-Change-Flag
+End-If.
+If airport-delay-flag not equal Prior-Delay-Flag
+Move 'Y' to Status-Change-Flag
+End-If.
+If WX-Condition not equal Prior-Weather-Cond
+Move 'Y' to Status-Change-Flag
+End-If.
+If Status-Changed
+Display "** STATUS CHANGE DETECTED for " Current-Iata-Code " **"
+Set Delta-Changed to true
 else
-Display "** Program Ended Unsuccessfully              **"
-End-if
-Display "** HTTP Web Enablement Toolkit Sample Ends   **".
-Display "***********************************************".
-STOP RUN.
+Set Delta-Unchanged to true
+End-If
+.
+Derive-Delta-Indicator.
+Evaluate true
+When http-resp-code not equal 200 and Master-Record-Found
+*> We have a good record from a prior run but nothing usable today --
+*> the airport looks to have dropped out from under us.
+Set Delta-Gone to true
+When http-resp-code not equal 200
+Set Delta-Not-Available to true
+When Master-Record-Not-Found
+Set Delta-New to true
+When other
+Perform Check-Status-Change
+Perform Check-Data-Staleness
+End-Evaluate
+.
+Check-Data-Staleness.
+If Delta-Unchanged
+Add 1 to Repeat-Count
+else
+Move 0 to Repeat-Count
+End-If.
+If Repeat-Count >= Stale-Repeat-Threshold
+Set Possibly-Stale to true
+Display "** POSSIBLY STALE: " Current-Iata-Code " unchanged "
+Repeat-Count " runs in a row **"
+Perform Write-Alert-Record
+else
+Move 'N' to Possibly-Stale-Flag
+End-If
+.
+Derive-Failure-Reason.
+If http-resp-code not equal 200
+Set Failure-Reason-Http-Status to true
+else
+If json-response-false
+Set Failure-Reason-Json-Parse to true
+else
+Set Failure-Reason-None to true
+End-If
+End-If
+.
+Write-Airport-Master.
+Move Current-Iata-Code to AM-Iata-Code.
+Move airport-name to AM-Airport-Name.
+Move airport-state to AM-Airport-State.
+Move airport-country to AM-Airport-Country.
+Move airport-lat to AM-Airport-Lat.
+Move airport-long to AM-Airport-Long.
+Move Function Current-Date(1:8) to AM-Last-Update-Date.
+Move airport-status-type to AM-Prior-Status-Type.
+Move airport-delay-flag to AM-Prior-Delay-Flag.
+Move WX-Condition to AM-Prior-Weather-Cond.
+Move Repeat-Count to AM-Repeat-Count.
+Write Airport-Master-Record
+Invalid Key
+Display "** Unable to write AIRMSTR master record     **"
+End-Write
+.
+Update-Airport-Master.
+Move airport-status-type to AM-Prior-Status-Type.
+Move airport-delay-flag to AM-Prior-Delay-Flag.
+Move WX-Condition to AM-Prior-Weather-Cond.
+Move Repeat-Count to AM-Repeat-Count.
+Move Function Current-Date(1:8) to AM-Last-Update-Date.
+Rewrite Airport-Master-Record
+Invalid Key
+Display "** Unable to update AIRMSTR master record    **"
+End-Rewrite
+.
+Write-Audit-Record.
+Move Function Current-Date(1:8) to AUD-Run-Date.
+Move Function Current-Date(9:6) to AUD-Run-Time.
+Move Current-Iata-Code to AUD-Iata-Code.
+Move airport-name to AUD-Airport-Name.
+Move airport-status-type to AUD-Status-Type.
+Move Airport-Status-Code to AUD-Status-Code.
+Move airport-average-delay to AUD-Average-Delay.
+If airport-delay-true
+Move 'Y' to AUD-Delay-Flag
+else
+Move 'N' to AUD-Delay-Flag
+End-If.
+Move http-resp-code to AUD-Http-Resp-Code.
+Move http-reason-phrase to AUD-Http-Reason.
+Move http-last-modified to AUD-Last-Modified.
+Move Api-Error-Message to AUD-Api-Error-Msg.
+Move Delta-Indicator to AUD-Delta-Indicator.
+Move Failure-Reason-Code to AUD-Failure-Reason.
+If http-resp-code equal 200
+Set AUD-Outcome-Success to true
+else
+Set AUD-Outcome-Failure to true
+End-If.
+Write Audit-Record.
+Categorize-Http-Response.
+Evaluate true
+When http-resp-code >= 200 and http-resp-code <= 299
+Add 1 to Run-Resp-2XX-Count
+Add 1 to Run-Airports-Succeeded
+When http-resp-code >= 400 and http-resp-code <= 499
+Add 1 to Run-Resp-4XX-Count
+Add 1 to Run-Airports-Failed
+When http-resp-code >= 500 and http-resp-code <= 599
+Add 1 to Run-Resp-5XX-Count
+Add 1 to Run-Airports-Failed
+When other
+Add 1 to Run-Resp-Other-Count
+Add 1 to Run-Airports-Failed
+End-Evaluate.
+Write-Diag-Record.
+Move Function Current-Date(1:8) to DIAG-Run-Date.
+Move Function Current-Date(9:6) to DIAG-Run-Time.
+Move Current-Iata-Code to DIAG-Iata-Code.
+Move raw-body-capture to DIAG-Raw-Body.
+Write Diag-Record.
+Write-Etl-Record.
+Move Function Current-Date(1:8) to ETL-Run-Date.
+Move Function Current-Date(9:6) to ETL-Run-Time.
+Move Current-Iata-Code to ETL-Iata-Code.
+Move airport-name to ETL-Airport-Name.
+Move airport-state to ETL-Airport-State.
+Move airport-country to ETL-Airport-Country.
+Move airport-lat to ETL-Airport-Lat.
+Move airport-long to ETL-Airport-Long.
+Move airport-status-type to ETL-Status-Type.
+Move Airport-Status-Code to ETL-Status-Code.
+Move airport-status-reason to ETL-Status-Reason.
+Move airport-average-delay to ETL-Average-Delay.
+If airport-delay-true
+Move 'Y' to ETL-Delay-Flag
+else
+Move 'N' to ETL-Delay-Flag
+End-If.
+Move WX-Condition to ETL-Weather-Cond.
+Move WX-Temp-Value to ETL-Temp-Value.
+Move WX-Temp-Unit to ETL-Temp-Unit.
+Move WX-Wind-Speed to ETL-Wind-Speed.
+Move WX-Wind-Unit to ETL-Wind-Unit.
+Move WX-Wind-Direction to ETL-Wind-Direction.
+Move Delta-Indicator to ETL-Delta-Indicator.
+Write Etl-Record.
+Derive-Status-Code.
+Move Function Upper-Case(airport-status-type) to Alert-Status-Ucase.
+Evaluate true
+When Alert-Status-Ucase(1:6) = 'CLOSED'
+Set Status-Code-Closed to true
+When Alert-Status-Ucase(1:3) = 'RED'
+Set Status-Code-Red to true
+When Alert-Status-Ucase(1:6) = 'YELLOW'
+Set Status-Code-Yellow to true
+When Alert-Status-Ucase(1:5) = 'GREEN'
+Set Status-Code-Green to true
+When other
+Set Status-Code-Unknown to true
+End-Evaluate
+.
+Check-Delay-Alert.
+Move 0 to Alert-Delay-Numeric.
+If Function Test-Numval(airport-average-delay) = 0
+Compute Alert-Delay-Numeric = Function Numval(airport-average-delay)
+End-If.
+If Status-Code-Closed
+Perform Write-Alert-Record
+else
+If Alert-Delay-Numeric > Alert-Threshold-Minutes
+Perform Write-Alert-Record
+End-If
+End-If
+.
+Write-Alert-Record.
+Move Function Current-Date(1:8) to ALR-Run-Date.
+Move Function Current-Date(9:6) to ALR-Run-Time.
+Move Current-Iata-Code to ALR-Iata-Code.
+Move airport-name to ALR-Airport-Name.
+Move airport-status-type to ALR-Status-Type.
+Move airport-average-delay to ALR-Average-Delay.
+If Possibly-Stale
+Set ALR-Reason-Stale to true
+else
+If Status-Code-Closed
+Set ALR-Reason-Closure to true
+else
+Set ALR-Reason-Threshold to true
+End-If
+End-If.
+Move Spaces to ALR-Secondary-Status.
+Move Spaces to ALR-Secondary-Delay.
+Write Alert-Record.
+Compare-With-Fallback-Provider.
+Move Airport-Status-Code to Primary-Status-Code.
+Move Alert-Delay-Numeric to Primary-Delay-Numeric.
+Move airport-status-type to Primary-Status-Type-Text.
+Move airport-average-delay to Primary-Average-Delay-Text.
+Move 'N' to Secondary-Data-Flag.
+Move Provider-Scheme to Saved-Provider-Scheme.
+Move Provider-Host to Saved-Provider-Host.
+Move Provider-Port to Saved-Provider-Port.
+Move Provider-Path to Saved-Provider-Path.
+Move http-resp-code to Saved-Http-Resp-Code.
+Move http-hdr-count to Saved-Http-Hdr-Count.
+Move http-reason-phrase to Saved-Http-Reason-Phrase.
+Perform HTTP-Terminate-Connection.
+Move Fallback-Scheme to Provider-Scheme.
+Move Fallback-Host to Provider-Host.
+Move Fallback-Port to Provider-Port.
+Move Fallback-Path to Provider-Path.
+Move Zeros to Conn-Handle.
+Perform HTTP-Init-Connection.
+If HWTH-OK
+Perform HTTP-Setup-Connection
+End-If.
+If HWTH-OK
+Perform HTTP-Connect
+If HWTH-OK
+Perform HTTP-Init-Request
+If HWTH-OK
+Perform HTTP-Setup-Request
+If HWTH-OK
+Perform HTTP-Issue-Request
+If HWTH-OK and http-resp-code equal 200
+Perform Derive-Status-Code
+Move 0 to Alert-Delay-Numeric
+If Function Test-Numval(airport-average-delay) = 0
+Compute Alert-Delay-Numeric =
+Function Numval(airport-average-delay)
+End-If
+Move Airport-Status-Code to Secondary-Status-Code
+Move Alert-Delay-Numeric to Secondary-Delay-Numeric
+Move 'Y' to Secondary-Data-Flag
+End-If
+End-If
+Perform HTTP-Terminate-Request
+End-If
+Perform HTTP-Disconnect
+End-If
+End-If.
+Perform HTTP-Terminate-Connection.
+Move Saved-Provider-Scheme to Provider-Scheme.
+Move Saved-Provider-Host to Provider-Host.
+Move Saved-Provider-Port to Provider-Port.
+Move Saved-Provider-Path to Provider-Path.
+Move Saved-Http-Resp-Code to http-resp-code.
+Move Saved-Http-Hdr-Count to http-hdr-count.
+Move Saved-Http-Reason-Phrase to http-reason-phrase.
+Move Zeros to Conn-Handle.
+Perform HTTP-Init-Connection.
+If HWTH-OK
+Perform HTTP-Setup-Connection
+End-If.
+If HWTH-OK
+Perform HTTP-Connect
+End-If.
+If not HWTH-OK
+Display "** Unable to restore primary connection after "
+"compare mode -- remaining airports this run will fail **"
+End-If.
+If Secondary-Data-Available
+Perform Check-Provider-Discrepancy
+End-If
+.
+Check-Provider-Discrepancy.
+If Primary-Delay-Numeric >= Secondary-Delay-Numeric
+Compute Provider-Delay-Diff =
+Primary-Delay-Numeric - Secondary-Delay-Numeric
+else
+Compute Provider-Delay-Diff =
+Secondary-Delay-Numeric - Primary-Delay-Numeric
+End-If.
+If Provider-Delay-Diff > Compare-Threshold-Minutes
+or Primary-Status-Code not equal Secondary-Status-Code
+Display "** Provider discrepancy for " Current-Iata-Code
+" -- primary/fallback disagree **"
+Perform Write-Discrepancy-Alert
+End-If
+.
+Write-Discrepancy-Alert.
+Move Function Current-Date(1:8) to ALR-Run-Date.
+Move Function Current-Date(9:6) to ALR-Run-Time.
+Move Current-Iata-Code to ALR-Iata-Code.
+Move airport-name to ALR-Airport-Name.
+Move Primary-Status-Type-Text to ALR-Status-Type.
+Move Primary-Average-Delay-Text to ALR-Average-Delay.
+Set ALR-Reason-Mismatch to true.
+Move airport-status-type to ALR-Secondary-Status.
+Move airport-average-delay to ALR-Secondary-Delay.
+Write Alert-Record.
 HTTP-Init-Connection.
 Set HWTH-HANDLETYPE-CONNECTION to true.
 Call "HWTHINIT" using
@@ -130,222 +1309,291 @@ HWTH-RETURN-CODE
 HWTH-DIAG-AREA
 End-If
 .
+Follow-Redirects-If-Any.
+Move Provider-Path to Saved-Provider-Path.
+Perform Attempt-One-Redirect
+until not Http-Resp-Is-Redirect or Redirect-Count >= Max-Redirects.
+Move Saved-Provider-Path to Provider-Path.
+Attempt-One-Redirect.
+Add 1 to Redirect-Count.
+Display "** HTTP " http-resp-code " redirect (" Redirect-Count
+" of " Max-Redirects ") to: " Http-Redirect-Location.
+If Function Upper-Case(Http-Redirect-Location(1:4)) equal 'HTTP'
+or Http-Redirect-Location = Spaces
+Display "** Redirect target is absolute or blank -- not followed **"
+Move Max-Redirects to Redirect-Count
+else
+Move Http-Redirect-Location to Provider-Path
+Move Spaces to Http-Redirect-Location
+Perform HTTP-Terminate-Request
+Perform HTTP-Init-Request
+If HWTH-OK
+Perform HTTP-Setup-Request
+If HWTH-OK
+Perform HTTP-Issue-Request
+End-If
+End-If
+End-If
+.
 HTTP-Setup-Connection.
+Move Conn-Handle to Http-Option-Handle.
+Move 0 to Http-Option-Count.
 Set HWTH-OPT-VERBOSE to true.
 Set HWTH-VERBOSE-ON to true.
 Set option-val-addr to address of HWTH-VERBOSE.
 Compute option-val-len = function length (HWTH-VERBOSE).
-Display "** Set HWTH-OPT-VERBOSE for connection".
-Call "HWTHSET" using
-HWTH-RETURN-CODE
-Conn-Handle
-HWTH-Set-OPTION
-option-val-addr
-option-val-len
-HWTH-DIAG-AREA.
-If HWTH-OK
-Set HWTH-OPT-URI to true
-Move "http://www.airport-data.com" to  option-val-char
-Move 27 to option-val-len
-Set option-val-addr to address of option-val-char
-Display "** Set HWTH-OPT-URI for connection"
-Call "HWTHSET" using
-HWTH-RETURN-CODE
-Conn-Handle
-HWTH-Set-OPTION
-option-val-addr
-option-val-len
-HWTH-DIAG-AREA
-End-If
-If HWTH-OK
-Set HWTH-OPT-PORT to true
-Set option-val-addr to address of option-val-numeric
+Move "HWTH-OPT-VERBOSE for connection" to Http-Option-Label.
+Perform Queue-Http-Option.
+Set HWTH-OPT-URI to true.
+Move 1 to option-val-len.
+STRING Function Trim(Provider-Scheme) DELIMITED BY SIZE
+"://" DELIMITED BY SIZE
+Function Trim(Provider-Host) DELIMITED BY SIZE
+INTO
+option-val-char WITH POINTER option-val-len.
+Set option-val-addr to address of option-val-char.
+SUBTRACT 1 FROM option-val-len.
+Move "HWTH-OPT-URI for connection" to Http-Option-Label.
+Perform Queue-Http-Option.
+Set HWTH-OPT-PORT to true.
+Set option-val-addr to address of option-val-numeric.
 Compute option-val-len =
-function length (option-val-numeric)
-move 80 to option-val-numeric
-Display "** Set HWTH-OPT-PORT for connection"
-Call "HWTHSET" using
-HWTH-RETURN-CODE
-Conn-Handle
-HWTH-SET-OPTION
-option-val-addr
-option-val-len
-HWTH-DIAG-AREA
-End-If
-If HWTH-OK
-Set HWTH-OPT-COOKIETYPE to true
-Set HWTH-COOKIETYPE-SESSION to true
-Set option-val-addr to address of HWTH-COOKIETYPE
+function length (option-val-numeric).
+move Provider-Port to option-val-numeric.
+Move "HWTH-OPT-PORT for connection" to Http-Option-Label.
+Perform Queue-Http-Option.
+If Provider-Scheme-Https
+Set HWTH-OPT-SSL-TYPE to true
+Set HWTH-SSL-TYPE-TLS to true
+Set option-val-addr to address of HWTH-SSL-TYPE
 Compute option-val-len =
-function length (HWTH-COOKIETYPE)
-Display "** Set HWTH-OPT-COOKIETYPE for connection"
-Call "HWTHSET" using
-HWTH-RETURN-CODE
-Conn-Handle
-HWTH-Set-OPTION
-option-val-addr
-option-val-len
-HWTH-DIAG-AREA
-else
-Display "HWTHSET FAILED: "
-Call "DSPHDIAG" using
-HWTH-RETURN-CODE
-HWTH-DIAG-AREA
-End-If
-.
-HTTP-Connect.
-Call "HWTHCONN" using
-HWTH-RETURN-CODE
-Conn-Handle
-HWTH-DIAG-AREA
-If (HWTH-OK)
-Display "** Connect succeeded (HWTHCONN)"
-else
-Display "Connect failed (HWTHCONN)."
-Call "DSPHDIAG" using
-HWTH-RETURN-CODE
-HWTH-DIAG-AREA
-End-If
-.
-HTTP-Issue-Request.
-Call "HWTHRQST" using
-HWTH-RETURN-CODE
-Conn-Handle
-Rqst-Handle
-HWTH-DIAG-AREA
-If (HWTH-OK)
-Display "** Request succeeded (HWTHRQST)"
-else
-Display "Request failed (HWTHRQST)."
-Call "DSPHDIAG" using
-HWTH-RETURN-CODE
-HWTH-DIAG-AREA
-End-If
-.
-HTTP-Setup-Request.
-Set HWTH-OPT-REQUESTMETHOD to true.
-Set HWTH-HTTP-REQUEST-GET to true.
-Set option-val-addr to address of HWTH-REQUESTMETHOD.
+function length (HWTH-SSL-TYPE)
+Move "HWTH-OPT-SSL-TYPE for connection" to Http-Option-Label
+Perform Queue-Http-Option
+End-If.
+Set HWTH-OPT-COOKIETYPE to true.
+Set HWTH-COOKIETYPE-SESSION to true.
+Set option-val-addr to address of HWTH-COOKIETYPE.
 Compute option-val-len =
-function length (HWTH-REQUESTMETHOD).
-Display "** Set HWTH-REQUESTMETHOD for request"
-Call "HWTHSET" using
-HWTH-RETURN-CODE
-rqst-handle
-HWTH-Set-OPTION
-option-val-addr
-option-val-len
-HWTH-DIAG-AREA
-If HWTH-OK
-Set HWTH-OPT-URI to true
-Move 1 to option-val-len
-STRING "/api/ap_info.json?iata="
-DELIMITED BY SIZE
-parm-string(1:parm-len) DELIMITED BY SIZE
-INTO
-option-val-char WITH POINTER option-val-len
-Set option-val-addr to address of option-val-char
-SUBTRACT 1 FROM option-val-len
-Display "** Set HWTH-OPT-URI for request"
-Call "HWTHSET" using
-HWTH-RETURN-CODE
-rqst-handle
-HWTH-Set-OPTION
-option-val-addr
-option-val-len
-HWTH-DIAG-AREA
-End-If
-If HWTH-OK
-Perform Build-Slist
-Set HWTH-OPT-HTTPHEADERS to true
-Set option-val-addr to address of Slist-Handle
-Compute option-val-len = function length(Slist-Handle)
-Display "** Set HWTH-OPT-HTTPHEADERS for request"
-Call "HWTHSET" using
-HWTH-RETURN-CODE
-rqst-handle
-HWTH-Set-OPTION
-option-val-addr
-option-val-len
-HWTH-DIAG-AREA
-End-If
-If HWTH-OK
-Set HWTH-OPT-TRANSLATE-RESPBODY to true
-Set HWTH-XLATE-RESPBODY-A2E to true
-Set option-val-addr to address of HWTH-XLATE-RESPBODY
+function length (HWTH-COOKIETYPE).
+Move "HWTH-OPT-COOKIETYPE for connection" to Http-Option-Label.
+Perform Queue-Http-Option.
+If Cookie-Jar-Path not equal Spaces
+Set HWTH-OPT-COOKIEJAR to true
+Set option-val-addr to address of Cookie-Jar-Path
 Compute option-val-len =
-function length (HWTH-XLATE-RESPBODY)
-Display "** Set HWTH-OPT-TRANSLATE-RESPBODY for request"
-Call "HWTHSET" using
-HWTH-RETURN-CODE
-rqst-handle
-HWTH-Set-OPTION
-option-val-addr
-option-val-len
-HWTH-DIAG-AREA
+function length (Function Trim(Cookie-Jar-Path))
+Move "HWTH-OPT-COOKIEJAR for connection" to Http-Option-Label
+Perform Queue-Http-Option
+End-If.
+If Proxy-Host not equal Spaces
+Set HWTH-OPT-PROXY to true
+Set option-val-addr to address of Proxy-Host
+Compute option-val-len = Function Length(Function Trim(Proxy-Host))
+Move "HWTH-OPT-PROXY for connection" to Http-Option-Label
+Perform Queue-Http-Option
+If Proxy-Port > 0
+Set HWTH-OPT-PROXYPORT to true
+Set option-val-addr to address of option-val-numeric
+Compute option-val-len = function length (option-val-numeric)
+move Proxy-Port to option-val-numeric
+Move "HWTH-OPT-PROXYPORT for connection" to Http-Option-Label
+Perform Queue-Http-Option
 End-If
-If HWTH-OK
-Set HWTH-OPT-RESPONSEHDR-EXIT to true
-Set header-cb-ptr to ENTRY "HWTHHDRX"
-Set option-val-addr to address of header-cb-ptr
+If Proxy-Userpass not equal Spaces
+Set HWTH-OPT-PROXYUSERPASS to true
+Set option-val-addr to address of Proxy-Userpass
 Compute option-val-len =
-function length (header-cb-ptr)
-Display "** Set HWTH-OPT-RESPONSEHDR-EXIT for request"
-Call "HWTHSET" using
+Function Length(Function Trim(Proxy-Userpass))
+Move "HWTH-OPT-PROXYUSERPASS for connection" to Http-Option-Label
+Perform Queue-Http-Option
+End-If
+End-If.
+Set HWTH-OPT-TIMEOUT to true.
+Set option-val-addr to address of Connect-Timeout-Secs.
+Compute option-val-len = function length (Connect-Timeout-Secs).
+Move "HWTH-OPT-TIMEOUT for connection" to Http-Option-Label.
+Perform Queue-Http-Option.
+Perform Apply-Http-Options.
+Queue-Http-Option.
+Add 1 to Http-Option-Count.
+Move HWTH-SET-OPTION to HOPT-Code(Http-Option-Count).
+Move option-val-addr to HOPT-Val-Addr(Http-Option-Count).
+Move option-val-len to HOPT-Val-Len(Http-Option-Count).
+Move Http-Option-Label to HOPT-Label(Http-Option-Count).
+Apply-Http-Options.
+Perform Apply-One-Http-Option
+Varying Http-Option-Idx From 1 by 1
+Until Http-Option-Idx > Http-Option-Count or not HWTH-OK.
+Apply-One-Http-Option.
+Display "** Set " Function Trim(HOPT-Label(Http-Option-Idx)).
+Call "Set-Http-Option" using
+Http-Option-Handle
+HOPT-Code(Http-Option-Idx)
+HOPT-Val-Addr(Http-Option-Idx)
+HOPT-Val-Len(Http-Option-Idx)
+.
+HTTP-Connect.
+Move 1 to Connect-Retry-Count.
+Perform Attempt-Connect.
+Perform Attempt-Connect until HWTH-OK or Connect-Retry-Count > Max-Retry-Attempts.
+If (HWTH-OK)
+Display "** Connect succeeded (HWTHCONN)"
+else
+Display "Connect failed (HWTHCONN) after retries."
+Call "DSPHDIAG" using
 HWTH-RETURN-CODE
-rqst-handle
-HWTH-Set-OPTION
-option-val-addr
-option-val-len
 HWTH-DIAG-AREA
 End-If
-If HWTH-OK
-Set hdr-rspcode-ptr to address of http-resp-code
-Set hdr-count-ptr to address of http-hdr-count
-Set hdr-flags-ptr of hdr-udata to address of hdr-flags
-Set HWTH-OPT-RESPONSEHDR-USERDATA to true
-Set option-val-addr to address of hdr-udata
-Compute option-val-len = function length(hdr-udata)
-Display "** Set HWTH-OPT-RESPONSEHDR-USERDATA for request"
-Call "HWTHSET" using
+.
+Attempt-Connect.
+If Connect-Retry-Count > 1
+Display "** Retrying HWTHCONN, attempt " Connect-Retry-Count
+Perform Retry-Delay
+End-If
+Call "HWTHCONN" using
 HWTH-RETURN-CODE
-rqst-handle
-HWTH-Set-OPTION
-option-val-addr
-option-val-len
+Conn-Handle
 HWTH-DIAG-AREA
-End-If
-If HWTH-OK
-Set HWTH-OPT-RESPONSEBODY-EXIT to true
-Set rspbdy-cb-ptr to ENTRY "HWTHBDYX"
-Set option-val-addr to address of rspbdy-cb-ptr
-Compute option-val-len =
-function length (rspbdy-cb-ptr)
-Display "** Set HWTH-OPT-RESPONSEBODY-EXIT for request"
-Call "HWTHSET" using
+Add 1 to Connect-Retry-Count
+.
+HTTP-Issue-Request.
+Move 1 to Request-Retry-Count.
+Perform Attempt-Issue-Request.
+Perform Attempt-Issue-Request until HWTH-OK or Request-Retry-Count > Max-Retry-Attempts.
+If (HWTH-OK)
+Display "** Request succeeded (HWTHRQST)"
+else
+Display "Request failed (HWTHRQST) after retries."
+Call "DSPHDIAG" using
 HWTH-RETURN-CODE
-rqst-handle
-HWTH-Set-OPTION
-option-val-addr
-option-val-len
 HWTH-DIAG-AREA
 End-If
-If HWTH-OK
-Set hdr-flags-ptr of body-udata to address of hdr-flags
-Set resp-body-data-ptr to address of resp-body-data
-Set HWTH-OPT-RESPONSEBODY-USERDATA to true
-Set option-val-addr to address of body-udata
-Compute option-val-len = function length(body-udata)
-Display "** Set HWTH-OPT-RESPONSEBODY-USERDATA for request"
-Call "HWTHSET" using
+.
+Attempt-Issue-Request.
+If Request-Retry-Count > 1
+Display "** Retrying HWTHRQST, attempt " Request-Retry-Count
+Perform Retry-Delay
+End-If
+Call "HWTHRQST" using
 HWTH-RETURN-CODE
-rqst-handle
-HWTH-Set-OPTION
-option-val-addr
-option-val-len
+Conn-Handle
+Rqst-Handle
 HWTH-DIAG-AREA
+Add 1 to Request-Retry-Count
+.
+Retry-Delay.
+Call "CEE3DLY" using
+CEE3DLY-Unit-Secs
+CEE3DLY-Amount
+CEE3DLY-Feedback
+.
+Rate-Limit-Delay.
+If Rate-Limit-Delay-Secs > 0
+Display "** Pausing " Rate-Limit-Delay-Secs
+" second(s) before the next airport **"
+Call "CEE3DLY" using
+CEE3DLY-Unit-Secs
+Rate-Limit-Delay-Secs
+Rate-Limit-Feedback
 End-If
 .
+HTTP-Setup-Request.
+Move rqst-handle to Http-Option-Handle.
+Move 0 to Http-Option-Count.
+Set HWTH-OPT-REQUESTMETHOD to true.
+Set HWTH-HTTP-REQUEST-GET to true.
+Set option-val-addr to address of HWTH-REQUESTMETHOD.
+Compute option-val-len =
+function length (HWTH-REQUESTMETHOD).
+Move "HWTH-REQUESTMETHOD for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+Set HWTH-OPT-URI to true.
+Move 1 to option-val-len.
+If Icao-Mode
+STRING Function Trim(Provider-Icao-Path) DELIMITED BY SIZE
+Current-Icao-Code DELIMITED BY SIZE
+INTO
+option-val-char WITH POINTER option-val-len
+else
+STRING Function Trim(Provider-Path) DELIMITED BY SIZE
+Current-Iata-Code DELIMITED BY SIZE
+INTO
+option-val-char WITH POINTER option-val-len
+End-If.
+Set option-val-addr to address of option-val-char.
+SUBTRACT 1 FROM option-val-len.
+Move "HWTH-OPT-URI for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+Set HWTH-OPT-ENCODING to true.
+Set HWTH-ENCODING-GZIP to true.
+Set option-val-addr to address of HWTH-ENCODING.
+Compute option-val-len =
+function length (HWTH-ENCODING).
+Move "HWTH-OPT-ENCODING for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+Perform Build-Slist.
+Set HWTH-OPT-HTTPHEADERS to true.
+Set option-val-addr to address of Slist-Handle.
+Compute option-val-len = function length(Slist-Handle).
+Move "HWTH-OPT-HTTPHEADERS for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+*> A2E has to stay on -- HWTJPARS tokenizes the response as EBCDIC,
+*> so leaving the body untranslated would break every field, not just
+*> the accented ones. It's a single-byte table, though, so a multi-
+*> byte UTF-8 name still isn't guaranteed to come through byte-for-
+*> byte correct, and the toolkit hands the response body exit the
+*> already-translated bytes -- there's no untranslated copy left
+*> anywhere for Compute-Utf8-Safe-Len in retrieve-airport-data to
+*> check against, so its continuation-byte back-off is a best-effort
+*> guard against the common case, not a guarantee for every code page.
+Set HWTH-OPT-TRANSLATE-RESPBODY to true.
+Set HWTH-XLATE-RESPBODY-A2E to true.
+Set option-val-addr to address of HWTH-XLATE-RESPBODY.
+Compute option-val-len =
+function length (HWTH-XLATE-RESPBODY).
+Move "HWTH-OPT-TRANSLATE-RESPBODY for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+Set HWTH-OPT-RESPONSEHDR-EXIT to true.
+Set header-cb-ptr to ENTRY "HWTHHDRX".
+Set option-val-addr to address of header-cb-ptr.
+Compute option-val-len =
+function length (header-cb-ptr).
+Move "HWTH-OPT-RESPONSEHDR-EXIT for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+Set hdr-rspcode-ptr to address of http-resp-code.
+Set hdr-count-ptr to address of http-hdr-count.
+Set hdr-flags-ptr of hdr-udata to address of hdr-flags.
+Set hdr-reason-ptr to address of http-reason-phrase.
+Set hdr-redirect-ptr to address of Http-Redirect-Location.
+Set hdr-lastmod-ptr to address of http-last-modified.
+Set HWTH-OPT-RESPONSEHDR-USERDATA to true.
+Set option-val-addr to address of hdr-udata.
+Compute option-val-len = function length(hdr-udata).
+Move "HWTH-OPT-RESPONSEHDR-USERDATA for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+Set HWTH-OPT-RESPONSEBODY-EXIT to true.
+Set rspbdy-cb-ptr to ENTRY "HWTHBDYX".
+Set option-val-addr to address of rspbdy-cb-ptr.
+Compute option-val-len =
+function length (rspbdy-cb-ptr).
+Move "HWTH-OPT-RESPONSEBODY-EXIT for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+Set hdr-flags-ptr of body-udata to address of hdr-flags.
+Set resp-body-data-ptr to address of resp-body-data.
+Set raw-body-cap-ptr to address of raw-body-capture.
+Move Jparser-Workarea-Size to Jparser-Workarea-Max of body-udata.
+Set HWTH-OPT-RESPONSEBODY-USERDATA to true.
+Set option-val-addr to address of body-udata.
+Compute option-val-len = function length(body-udata).
+Move "HWTH-OPT-RESPONSEBODY-USERDATA for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+Set HWTH-OPT-TIMEOUT to true.
+Set option-val-addr to address of Request-Timeout-Secs.
+Compute option-val-len = function length (Request-Timeout-Secs).
+Move "HWTH-OPT-TIMEOUT for request" to Http-Option-Label.
+Perform Queue-Http-Option.
+Perform Apply-Http-Options.
 Build-Slist.
 Move 1 to option-val-len.
 String "Accept: application/json" delimited by size
@@ -379,7 +1627,27 @@ Slist-Handle
 option-val-addr
 option-val-len
 HWTH-DIAG-AREA
-else
+End-If
+If HWTH-OK and Auth-Header-Value not equal Spaces
+Move 1 to option-val-len
+String "Authorization: " delimited by size
+Function Trim(Auth-Header-Value) delimited by size
+into option-val-char with pointer
+option-val-len
+Subtract 1 from option-val-len
+Set option-val-addr to address of option-val-char
+Set HWTH-SLST-APPEND to true
+Display "** Adding SLIST APPEND"
+Call "HWTHSLST" using
+HWTH-RETURN-CODE
+rqst-handle
+HWTH-SLST-function
+Slist-Handle
+option-val-addr
+option-val-len
+HWTH-DIAG-AREA
+End-If
+If not HWTH-OK
 Display "Slist service failed (HWTHSLST)."
 Call "DSPHDIAG" using
 HWTH-RETURN-CODE
@@ -395,6 +1663,16 @@ Display "Airport state: " airport-state.
 Display "Airport country: " airport-country.
 Display "Airport longitude: " airport-long.
 Display "Airport latitude: " airport-lat.
+Display "Airport status: " airport-status-type " - " airport-status-reason.
+Display "Airport average delay: " airport-average-delay.
+If airport-delay-true
+Display "Airport delayed: YES"
+else
+Display "Airport delayed: NO"
+End-If.
+Display "Airport weather: " WX-Condition
+" temp " WX-Temp-Value WX-Temp-Unit
+" wind " WX-Wind-Speed WX-Wind-Unit " " WX-Wind-Direction.
 Display "-----------------------------------".
 HTTP-Disconnect.
 Call "HWTHDISC" using
@@ -443,22 +1721,22 @@ HWTH-DIAG-AREA
 End-If
 .
 IDENTIFICATION DIVISION.
-PROGRAM-ID Set-Http-Option COMMON.
+PROGRAM-ID. Set-Http-Option COMMON.
 DATA DIVISION.
 LINKAGE SECTION.
-01 handle                      Pic X(12).
-01 option                      Pic 9(9) Binary.
+01 opt-handle                  Pic X(12).
+01 opt-code                    Pic 9(9) Binary.
 01 option-val-addr             USAGE POINTER.
 01 option-val-len              Pic 9(9) Binary.
-PROCEDURE DIVISION using handle,
-option,
+PROCEDURE DIVISION using opt-handle,
+opt-code,
 option-val-addr,
 option-val-len.
 Begin.
 Call "HWTHSET" using
 HWTH-RETURN-CODE
-handle
-option
+opt-handle
+opt-code
 option-val-addr
 option-val-len
 HWTH-DIAG-AREA.
@@ -474,23 +1752,27 @@ End-If
 End Program Set-Http-Option.
 End Program HWTHXCB1.
 IDENTIFICATION DIVISION.
-PROGRAM-ID HWTHHDRX.
+PROGRAM-ID. HWTHHDRX.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
 01 Content-Type Pic X(12) Value "CONTENT-TYPE".
 01 Json-Content Pic X(16) Value "APPLICATION/JSON".
+01 Location-Header Pic X(8) Value "LOCATION".
+01 Lastmod-Header Pic X(13) Value "LAST-MODIFIED".
 01 Max-Display-Size Pic 9(9) Binary Value 30.
 01 rsp-status-code  Pic 9(9) Binary Value 0.
 LOCAL-STORAGE SECTION.
 01 name-max-len     Pic 9(9) Binary Value 0.
+01 Lastmod-Header-Len Pic 9(9) Binary Value 0.
 01 value-max-len    Pic 9(9) Binary Value 0.
 01 name-ucase       Pic X(999) Value Spaces.
 01 value-ucase      Pic X(999) Value Spaces.
 01 Content-Type-Len Pic 9(9) Binary Value 0.
 01 Json-Content-Len Pic 9(9) Binary Value 0.
-01  HWTH-RESP-EXIT-FLAGS Global Pic 9(9) Binary.
+01 Location-Header-Len Pic 9(9) Binary Value 0.
+01  HWTH-RESP-EXIT-FLAGS Pic 9(9) Binary.
 88  HWTH-EXITFLAG-COOKIESTORE-FULL Value 1.
-01  HWTH-RESP-EXIT-RC             GLOBAL PIC 9(9) BINARY.
+01  HWTH-RESP-EXIT-RC             PIC 9(9) BINARY.
 88  HWTH-RESP-EXIT-RC-OK             VALUE 0.
 88  HWTH-RESP-EXIT-RC-ABORT          VALUE 1.
 LINKAGE SECTION.
@@ -510,8 +1792,15 @@ LINKAGE SECTION.
 05 hdr-rspcode-ptr Pointer.
 05 hdr-count-ptr   Pointer.
 05 hdr-flags-ptr   Pointer.
+05 hdr-reason-ptr  Pointer.
+05 hdr-redirect-ptr Pointer.
+05 hdr-lastmod-ptr Pointer.
 01 http-resp-code Pic 9(9) Binary.
+88 Http-Resp-Is-Redirect Values 301, 302, 303, 307, 308.
 01 http-hdr-count Pic 9(9) Binary.
+01 http-reason-phrase Pic X(30).
+01 http-redirect-location Pic X(200).
+01 http-last-modified Pic X(30).
 01 hdr-flags.
 05 json-response-flag    Pic 9.
 88 json-response-true  Value 1.
@@ -543,6 +1832,9 @@ Set address of hdr-udata to hdr-udata-ptr.
 Set address of hdr-flags to hdr-flags-ptr.
 Set address of http-resp-code to hdr-rspcode-ptr.
 Set address of http-hdr-count to hdr-count-ptr.
+Set address of http-reason-phrase to hdr-reason-ptr.
+Set address of http-redirect-location to hdr-redirect-ptr.
+Set address of http-last-modified to hdr-lastmod-ptr.
 Set address of HWTH-RESP-STATUS-MAP to
 address of http-resp-line.
 If http-resp-code = ZERO then
@@ -550,13 +1842,19 @@ Set address of reason-dsect to HWTH-STATUS-REASON-PTR
 Display "** HTTP Status Code: " HWTH-STATUS-CODE
 Display "** HTTP Reason Phrase: "
 reason-dsect(1:HWTH-STATUS-REASON-LEN)
+Move Spaces to http-reason-phrase
+Move reason-dsect(1:HWTH-STATUS-REASON-LEN) to http-reason-phrase
 Move HWTH-STATUS-CODE to http-resp-code
 End-If
 Compute http-hdr-count = http-hdr-count + 1.
-If http-resp-code NOT EQUAL 200 then
-Set HWTH-RESP-EXIT-RC-ABORT to true
-Compute Return-Code = HWTH-RESP-EXIT-RC
-EXIT PROGRAM
+*> Used to abort the transfer here for any non-200, non-redirect
+*> status, which meant the body exit never ran and a provider's own
+*> JSON error object explaining the failure (bad IATA code, rate
+*> limited, etc.) was lost -- nothing but the raw status code survived
+*> to DSPHDIAG. Let the transfer continue instead so HWTHBDYX still
+*> gets a chance to parse whatever error payload came back.
+If http-resp-code NOT EQUAL 200 and not Http-Resp-Is-Redirect then
+Display "** Non-200 status -- continuing to receive body **"
 End-If
 If exit-flags NOT EQUAL 0 then
 Move exit-flags to HWTH-RESP-EXIT-FLAGS
@@ -586,11 +1884,25 @@ If value-ucase(1:Json-Content-Len) = Json-Content then
 Set json-response-true to true
 End-If
 End-If
+Compute Location-Header-Len = function length(Location-Header).
+If Http-Resp-Is-Redirect and name-ucase(1:Location-Header-Len) = Location-Header then
+Move Spaces to http-redirect-location
+Move hdr-value-dsect(1:function Min(200, hdr-value-len))
+to http-redirect-location
+Display "** Redirect Location: " http-redirect-location
+End-If
+Compute Lastmod-Header-Len = function length(Lastmod-Header).
+If name-ucase(1:Lastmod-Header-Len) = Lastmod-Header then
+Move Spaces to http-last-modified
+Move hdr-value-dsect(1:function Min(30, hdr-value-len))
+to http-last-modified
+Display "** Last-Modified: " http-last-modified
+End-If
 Display "** Response Header Exit Returns          **".
 Display "*******************************************".
 End Program HWTHHDRX.
 IDENTIFICATION DIVISION.
-PROGRAM-ID HWTHBDYX.
+PROGRAM-ID. HWTHBDYX.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
 01 Name-Key      Pic X(4) Value 'name'.
@@ -602,21 +1914,28 @@ WORKING-STORAGE SECTION.
 01 Delay-Key     Pic X(5) Value 'delay'.
 01 Type-Key      Pic X(4) Value 'type'.
 01 Reason-Key    Pic X(6) Value 'reason'.
+01 Api-Error-Key Pic X(5) Value 'error'.
 01 Avg-Delay-Key Pic X(8) Value 'avgDelay'.
 01 Weather-Key   Pic X(7) Value 'weather'.
 01 Temp-Key      Pic X(4) Value 'temp'.
 01 Wind-Key      Pic X(4) Value 'wind'.
+01 Condition-Key Pic X(9) Value 'condition'.
 COPY HWTJICOB.
 LOCAL-STORAGE SECTION.
 01 root-object          Pic 9(9) Binary Value 0.
 01 status-object        Pic 9(9) Binary Value 0.
 01 weather-object       Pic 9(9) Binary Value 0.
+01 object-to-scan       Pic 9(9) Binary Value 0.
 01 search-string     Pic X(10) Value Spaces.
 01 search-string-len Pic 9(9) Binary Value 0.
 01 search-string-ptr Pointer Value Null.
 01 search-result-ptr Pointer Value Null.
 01 search-result-len Pic 9(9) Binary Value 0.
 01 data-copy-len     Pic 9(9) Binary Value 0.
+*> data-copy-len backed off from any UTF-8 continuation byte at the
+*> cut point, so a name/state/country value that gets truncated to
+*> fit its field never ends on half of a multi-byte character.
+01 Utf8-Safe-Len     Pic 9(9) Binary Value 0.
 01 workarea-max      Pic 9(9) Binary Value 0.
 LINKAGE SECTION.
 01 http-response  Pic X(20).
@@ -629,6 +1948,9 @@ LINKAGE SECTION.
 05 resp-body-eye        Pic X(8).
 05 hdr-flags-ptr        Pointer.
 05 resp-body-data-ptr   Pointer.
+05 raw-body-cap-ptr     Pointer.
+05 Jparser-Workarea-Max Pic 9(9) Binary.
+01 raw-body-capture Pic X(200).
 01 hdr-flags.
 05 json-response-flag    Pic 9.
 88 json-response-true  Value 1.
@@ -645,19 +1967,53 @@ LINKAGE SECTION.
 10 airport-status-type   Pic X(30).
 10 airport-status-reason Pic X(30).
 10 airport-average-delay Pic X(30).
-10 airport-weather-cond  Pic X(30).
-10 airport-temp          Pic X(30).
-10 airport-wind          Pic X(30).
+10 Weather-Info.
+15 WX-Condition      Pic X(30).
+15 WX-Temp-Value     Pic S9(3).
+15 WX-Temp-Unit      Pic X(1).
+15 WX-Wind-Speed     Pic S9(3).
+15 WX-Wind-Unit      Pic X(3).
+15 WX-Wind-Direction Pic X(3).
 10 airport-delay-flag    Pic 9.
 88 airport-delay-true  Value 1.
 88 airport-delay-false Value 0.
+10 airport-runway-count Pic 9(3).
+10 airport-runway-list  Pic X(60).
+*> Populated from the provider's own JSON error object when the
+*> response status wasn't 200, since HWTHHDRX now lets the body exit
+*> see the payload either way instead of aborting the transfer.
+10 Api-Error-Message    Pic X(80).
 01 string-dsect Pic X(256).
+01 Raw-Temp-Text Pic X(30).
+01 Raw-Wind-Text Pic X(30).
+01 Temp-Value-Text Pic X(15).
+01 Temp-Unit-Text  Pic X(15).
+01 Wind-Speed-Text Pic X(15).
+01 Wind-Unit-Text  Pic X(15).
+01 Runways-Key       Pic X(7) Value 'runways'.
+01 runway-array-handle Pic 9(9) Binary Value 0.
+01 array-index          Pic 9(9) Binary Value 0.
+01 array-index-addr     Pointer Value Null.
+01 array-index-len      Pic 9(9) Binary Value 0.
+01 array-start-handle   Pic 9(9) Binary Value 0.
+01 array-entry-handle   Pic 9(9) Binary Value 0.
+01 array-entry-type     Pic 9(9) Binary Value 0.
+01 array-entry-addr     Pointer Value Null.
+01 array-entry-len      Pic 9(9) Binary Value 0.
+01 array-more-flag      Pic X Value 'Y'.
+88 array-has-more     Value 'Y'.
+01 Max-Runway-Entries   Pic 9(3) Value 20.
 PROCEDURE DIVISION using http-response,
 exit-flags,
 resp-body-ptr,
 resp-body-len,
 body-udata-ptr,
 body-udata-len.
+*> HWTH-OPT-ENCODING (set on the request handle in HTTP-Setup-Request)
+*> has the enabler negotiate and decompress gzip/deflate itself, so
+*> resp-body-ptr below always arrives already-inflated -- this exit
+*> never sees compressed bytes and needs no decompression step of
+*> its own before parse-json-body.
 Begin.
 Display "*******************************************".
 Display "** Response Body Exit Receives Control   **".
@@ -667,6 +2023,8 @@ EXIT PROGRAM
 End-If
 Set address of body-udata to body-udata-ptr.
 Set address of hdr-flags to hdr-flags-ptr.
+Set address of raw-body-capture to raw-body-cap-ptr.
+Move Jparser-Workarea-Max to workarea-max.
 If json-response-true then
 Display "**  Response body is in JSON format"
 Display "**  Initializing JSON parser"
@@ -674,8 +2032,10 @@ Perform init-jparser
 else
 Display "**    Response body in control without ever "
 Display "      receiving indicator of JSON data!     "
-Set address of resp-body-data to resp-body-data-ptr
-Display resp-body-data
+Set address of string-dsect to resp-body-ptr
+Display string-dsect(1:resp-body-len)
+Move Spaces to raw-body-capture
+Move string-dsect(1:resp-body-len) to raw-body-capture
 Perform init-jparser
 End-If
 If HWTJ-OK then
@@ -719,12 +2079,26 @@ HWTJ-RETURN-CODE
 HWTJ-DIAG-AREA
 End-If
 .
+Compute-Utf8-Safe-Len.
+Move data-copy-len to Utf8-Safe-Len.
+If Utf8-Safe-Len > 0 and Utf8-Safe-Len < search-result-len
+Perform Backoff-Utf8-Continuation
+until Utf8-Safe-Len = 0
+or Function Ord(string-dsect(Utf8-Safe-Len:1)) < 129
+or Function Ord(string-dsect(Utf8-Safe-Len:1)) > 192
+End-If
+.
+Backoff-Utf8-Continuation.
+Subtract 1 from Utf8-Safe-Len.
 retrieve-airport-data.
 Set address of resp-body-data to resp-body-data-ptr.
 If resp-body-data-eye not equal "AIRPORT" then
 display "  Eyecatcher check failed for airport-info"
 exit program
 End-if
+*> Clear the whole group before extracting -- a field the provider
+*> doesn't send this time must not keep the prior airport's value.
+Initialize airport-info.
 Display "  Extracting airport status information...".
 Set search-string-ptr to address of search-string.
 Move Name-Key to search-string.
@@ -740,7 +2114,9 @@ Set address of string-dsect to search-result-ptr
 Compute data-copy-len =
 function Min(search-result-len,
 function length(airport-name))
-Move string-dsect(1:search-result-len) to airport-name
+Perform Compute-Utf8-Safe-Len
+Move Spaces to airport-name
+Move string-dsect(1:Utf8-Safe-Len) to airport-name
 End-If
 Move Iata-Key to search-string.
 Compute search-string-len = function length(Iata-key).
@@ -770,7 +2146,9 @@ Set address of string-dsect to search-result-ptr
 Compute data-copy-len =
 function min(search-result-len,
 function length(airport-state))
-Move  string-dsect(1:search-result-len) to airport-state
+Perform Compute-Utf8-Safe-Len
+Move Spaces to airport-state
+Move  string-dsect(1:Utf8-Safe-Len) to airport-state
 End-If
 Move Country-Key to search-string.
 Compute search-string-len = function length(Country-Key)
@@ -785,7 +2163,9 @@ Set address of string-dsect to search-result-ptr
 Compute data-copy-len =
 function min(search-result-len,
 function length(airport-country))
-Move  string-dsect(1:search-result-len) to airport-country
+Perform Compute-Utf8-Safe-Len
+Move Spaces to airport-country
+Move  string-dsect(1:Utf8-Safe-Len) to airport-country
 End-If
 Move Long-Key to search-string.
 Compute search-string-len = function length(Long-Key)
@@ -817,7 +2197,271 @@ function min(search-result-len,
 function length(airport-lat))
 Move  string-dsect(1:search-result-len) to airport-lat
 End-If
+Move Delay-Key to search-string.
+Compute search-string-len = function length(Delay-Key)
+Call "find-boolean" using
+root-object
+search-string-ptr
+search-string-len
+search-result-ptr
+search-result-len.
+If HWTJ-OK then
+If HWTJ-BOOL-TRUE
+Set airport-delay-true to true
+else
+Set airport-delay-false to true
+End-If
+End-If
+Move Type-Key to search-string.
+Compute search-string-len = function length(Type-Key)
+Call "find-string" using
+root-object
+search-string-ptr
+search-string-len
+search-result-ptr
+search-result-len.
+If HWTJ-OK then
+Set address of string-dsect to search-result-ptr
+Compute data-copy-len =
+function min(search-result-len,
+function length(airport-status-type))
+Move  string-dsect(1:search-result-len) to airport-status-type
+End-If
+Move Reason-Key to search-string.
+Compute search-string-len = function length(Reason-Key)
+Call "find-string" using
+root-object
+search-string-ptr
+search-string-len
+search-result-ptr
+search-result-len.
+If HWTJ-OK then
+Set address of string-dsect to search-result-ptr
+Compute data-copy-len =
+function min(search-result-len,
+function length(airport-status-reason))
+Move  string-dsect(1:search-result-len) to airport-status-reason
+End-If
+*> HWTHHDRX no longer aborts the transfer on a non-200 status, so a
+*> provider's own JSON error object (bad IATA code, rate limited, etc.)
+*> reaches this exit the same as a successful payload does -- pick it
+*> up here so it isn't lost the way it used to be, whether or not any
+*> of the airport fields above were even present in the response.
+Move Api-Error-Key to search-string.
+Compute search-string-len = function length(Api-Error-Key)
+Call "find-string" using
+root-object
+search-string-ptr
+search-string-len
+search-result-ptr
+search-result-len.
+If HWTJ-OK then
+Set address of string-dsect to search-result-ptr
+Move Spaces to Api-Error-Message
+Compute data-copy-len =
+function min(search-result-len,
+function length(Api-Error-Message))
+Move  string-dsect(1:search-result-len) to Api-Error-Message
+End-If
+Move Avg-Delay-Key to search-string.
+Compute search-string-len = function length(Avg-Delay-Key)
+Call "find-string" using
+root-object
+search-string-ptr
+search-string-len
+search-result-ptr
+search-result-len.
+If HWTJ-OK then
+Set address of string-dsect to search-result-ptr
+Compute data-copy-len =
+function min(search-result-len,
+function length(airport-average-delay))
+Move  string-dsect(1:search-result-len) to airport-average-delay
+End-If
+*> Some providers nest the weather fields under a "weather" sub-object
+*> instead of carrying them flat off the root -- try find-object first
+*> and search inside it when it's there, falling back to today's flat
+*> lookup straight off root-object when it isn't.
+Move Weather-Key to search-string.
+Compute search-string-len = function length(Weather-Key)
+Call "find-object" using
+root-object
+search-string-ptr
+search-string-len
+weather-object.
+If HWTJ-OK
+Move weather-object to object-to-scan
+else
+Move root-object to object-to-scan
+End-If.
+Perform Extract-Weather-Fields
+.
+Extract-Weather-Fields.
+Move Weather-Key to search-string.
+Compute search-string-len = function length(Weather-Key)
+Call "find-string" using
+object-to-scan
+search-string-ptr
+search-string-len
+search-result-ptr
+search-result-len.
+If HWTJ-OK then
+Set address of string-dsect to search-result-ptr
+Compute data-copy-len =
+function min(search-result-len,
+function length(WX-Condition))
+Move  string-dsect(1:search-result-len) to WX-Condition
+End-If
+Move Condition-Key to search-string.
+Compute search-string-len = function length(Condition-Key)
+Call "find-string" using
+object-to-scan
+search-string-ptr
+search-string-len
+search-result-ptr
+search-result-len.
+If HWTJ-OK then
+Set address of string-dsect to search-result-ptr
+Compute data-copy-len =
+function min(search-result-len,
+function length(WX-Condition))
+Move  string-dsect(1:search-result-len) to WX-Condition
+End-If
+Move Temp-Key to search-string.
+Compute search-string-len = function length(Temp-Key)
+Call "find-string" using
+object-to-scan
+search-string-ptr
+search-string-len
+search-result-ptr
+search-result-len.
+If HWTJ-OK then
+Set address of string-dsect to search-result-ptr
+Move Spaces to Raw-Temp-Text
+Compute data-copy-len =
+function min(search-result-len,
+function length(Raw-Temp-Text))
+Move  string-dsect(1:search-result-len) to Raw-Temp-Text
+Perform Parse-Weather-Temp
+End-If
+Move Wind-Key to search-string.
+Compute search-string-len = function length(Wind-Key)
+Call "find-string" using
+object-to-scan
+search-string-ptr
+search-string-len
+search-result-ptr
+search-result-len.
+If HWTJ-OK then
+Set address of string-dsect to search-result-ptr
+Move Spaces to Raw-Wind-Text
+Compute data-copy-len =
+function min(search-result-len,
+function length(Raw-Wind-Text))
+Move  string-dsect(1:search-result-len) to Raw-Wind-Text
+Perform Parse-Weather-Wind
+End-If
+.
+*> Some providers send a "runways" array off the root -- walk its
+*> entries instead of just copying the array handle and discarding
+*> what's inside it, the way an array-type value used to be handled.
+Move 0 to airport-runway-count.
+Move Spaces to airport-runway-list.
+Move Runways-Key to search-string.
+Compute search-string-len = function length(Runways-Key)
+Call "find-array" using
+root-object
+search-string-ptr
+search-string-len
+runway-array-handle.
+If HWTJ-OK
+Perform Iterate-Runway-Array
+End-If
+.
+Iterate-Runway-Array.
+Move 'Y' to array-more-flag.
+Perform Extract-One-Runway-Entry
+Varying array-index from 1 by 1
+Until not array-has-more
+or array-index > Max-Runway-Entries
+.
+Extract-One-Runway-Entry.
+Set array-index-addr to address of array-index.
+Move 4 to array-index-len.
+Set HWTJ-SEARCHTYPE-ARRAY to true.
+Call "HWTJSRCH" using
+HWTJ-RETURN-CODE
+HWTJ-PARSERHANDLE
+HWTJ-SEARCHTYPE
+array-index-addr
+array-index-len
+runway-array-handle
+array-start-handle
+array-entry-handle
+HWTJ-DIAG-AREA.
+If HWTJ-OK then
+Call "HWTJGJST" using
+HWTJ-RETURN-CODE
+HWTJ-PARSERHANDLE
+array-entry-handle
+array-entry-type
+HWTJ-DIAG-AREA
+Move array-entry-type to HWTJ-JTYPE
+If HWTJ-OK and HWTJ-STRING-TYPE
+Call "HWTJGVAL" using
+HWTJ-RETURN-CODE
+HWTJ-PARSERHANDLE
+array-entry-handle
+array-entry-addr
+array-entry-len
+HWTJ-DIAG-AREA
+If HWTJ-OK
+Set address of string-dsect to array-entry-addr
+If airport-runway-count not equal 0
+Compute data-copy-len =
+function length(function trim(airport-runway-list)) + 2
+if data-copy-len < function length(airport-runway-list)
+String Function Trim(airport-runway-list) ', '
+string-dsect(1:function min(array-entry-len, 20))
+delimited by size
+into airport-runway-list
+Add 1 to airport-runway-count
+end-if
+else
+Move string-dsect(1:function min(array-entry-len,
+function length(airport-runway-list)))
+to airport-runway-list
+Add 1 to airport-runway-count
+End-If
+End-If
+End-If
+else
+Move 'N' to array-more-flag
+End-If
 .
+Parse-Weather-Temp.
+Move Spaces to Temp-Value-Text.
+Move Spaces to Temp-Unit-Text.
+Unstring Function Trim(Raw-Temp-Text) delimited by space
+into Temp-Value-Text Temp-Unit-Text
+End-Unstring.
+Move 0 to WX-Temp-Value.
+If Function Test-Numval(Temp-Value-Text) = 0
+Compute WX-Temp-Value = Function Numval(Temp-Value-Text)
+End-If.
+Move Temp-Unit-Text(1:1) to WX-Temp-Unit.
+Parse-Weather-Wind.
+Move Spaces to Wind-Speed-Text.
+Move Spaces to Wind-Unit-Text.
+Move Spaces to WX-Wind-Direction.
+Unstring Function Trim(Raw-Wind-Text) delimited by space
+into Wind-Speed-Text Wind-Unit-Text WX-Wind-Direction
+End-Unstring.
+Move 0 to WX-Wind-Speed.
+If Function Test-Numval(Wind-Speed-Text) = 0
+Compute WX-Wind-Speed = Function Numval(Wind-Speed-Text)
+End-If.
+Move Function Upper-Case(Wind-Unit-Text) to WX-Wind-Unit.
 free-jparser.
 Set HWTJ-NOFORCE to true.
 If (NOT HWTJ-PARSERHANDLE-INUSE)
@@ -858,7 +2502,7 @@ HWTJ-DIAG-AREA
 End-Evaluate
 .
 IDENTIFICATION DIVISION.
-PROGRAM-ID find-string COMMON.
+PROGRAM-ID. find-string COMMON.
 DATA DIVISION.
 LINKAGE SECTION.
 01 object-handle       Pic 9(9).
@@ -882,7 +2526,31 @@ value-addr
 value-len.
 End Program find-string.
 IDENTIFICATION DIVISION.
-PROGRAM-ID find-object COMMON.
+PROGRAM-ID. find-boolean COMMON.
+DATA DIVISION.
+LINKAGE SECTION.
+01 object-handle       Pic 9(9).
+01 search-string-addr  Pointer.
+01 search-string-len   Pic 9(9).
+01 value-addr          Pointer.
+01 value-len           Pic 9(9) Binary.
+PROCEDURE DIVISION using object-handle,
+search-string-addr,
+search-string-len,
+value-addr,
+value-len.
+Begin.
+Set HWTJ-BOOLEAN-TYPE to true.
+Call "find-value" using
+object-handle
+search-string-addr
+search-string-len
+HWTJ-JTYPE
+value-addr
+value-len.
+End Program find-boolean.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. find-object COMMON.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
 01 value-length Pic 9(9) Binary Value 4.
@@ -908,9 +2576,35 @@ result-addr
 value-length.
 End Program find-object.
 IDENTIFICATION DIVISION.
+PROGRAM-ID. find-array COMMON.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 value-length Pic 9(9) Binary Value 4.
+01 result-addr  Pointer Value Null.
+LINKAGE SECTION.
+01 object-handle      Pic 9(9).
+01 search-string-addr Pointer.
+01 search-string-len  Pic 9(9).
+01 result-arr-handle  Pic 9(9).
+PROCEDURE DIVISION using object-handle,
+search-string-addr,
+search-string-len,
+result-arr-handle.
+Begin.
+Set result-addr to address of result-arr-handle.
+Set HWTJ-ARRAY-TYPE to true.
+Call "find-value" using
+object-handle
+search-string-addr
+search-string-len
+HWTJ-JTYPE
+result-addr
+value-length.
+End Program find-array.
+IDENTIFICATION DIVISION.
 PROGRAM-ID. find-value common.
 DATA DIVISION.
-LOCAL-STORAGE SECTION.
+WORKING-STORAGE SECTION.
 01 entry-value-handle     Pic 9(9) Binary Value 0.
 01 starting-search-handle Pic 9(9) Binary Value 0.
 01 entry-value-addr       Pointer Value Null.
@@ -1019,13 +2713,24 @@ HWTJ-RETURN-CODE
 HWTJ-DIAG-AREA
 End-If *> HWTJSRCH = HWTJ-OK
 .
-End Program Find-Value.
+End Program find-value.
 End Program HWTHBDYX.
 IDENTIFICATION DIVISION.
 PROGRAM-ID. DSPJDIAG.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+Select Diag-Log-File Assign To DIAGLOG
+Organization Is Line Sequential
+File Status Is Diag-Log-File-Status.
 DATA DIVISION.
+FILE SECTION.
+FD  Diag-Log-File.
+COPY DIAGLOGR.
 WORKING-STORAGE SECTION.
 COPY HWTJICOB.
+01 Diag-Log-File-Status Pic X(2) Value Spaces.
+88 Diag-Log-File-OK Value '00'.
 LOCAL-STORAGE SECTION.
 01 return-code-text Pic X(30) Value Spaces.
 01 reason-code-text Pic X(30) Value Spaces.
@@ -1190,12 +2895,36 @@ End-If
 Display "Return Code: " return-code-text.
 Display "Reason Code: " reason-code-text.
 Display "Reason Desc: " reason-desc.
+Perform Write-Diag-Log-Record.
+Write-Diag-Log-Record.
+Open Extend Diag-Log-File.
+If Diag-Log-File-OK
+Move Function Current-Date(1:8) to DGL-Run-Date
+Move Function Current-Date(9:6) to DGL-Run-Time
+Move "HWTJ" to DGL-Service
+Move return-code-text to DGL-Return-Code-Txt
+Move reason-code-text to DGL-Reason-Code-Txt
+Move reason-desc to DGL-Reason-Desc
+Write Diag-Log-Record
+Close Diag-Log-File
+End-If.
 End Program DSPJDIAG.
 IDENTIFICATION DIVISION.
 PROGRAM-ID. DSPHDIAG.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+Select Diag-Log-File Assign To DIAGLOG
+Organization Is Line Sequential
+File Status Is Diag-Log-File-Status.
 DATA DIVISION.
+FILE SECTION.
+FD  Diag-Log-File.
+COPY DIAGLOGR.
 WORKING-STORAGE SECTION.
 COPY HWTHICOB.
+01 Diag-Log-File-Status Pic X(2) Value Spaces.
+88 Diag-Log-File-OK Value '00'.
 LOCAL-STORAGE SECTION.
 01 retcode-text Pic X(30) Value Spaces.
 01 rsncode-text Pic X(30) Value Spaces.
@@ -1316,4 +3045,17 @@ Display "Return code: " retcode-text.
 Display "Service: " srvcnum.
 Display "Reason Code: " rsncode-text.
 Display "Reason Desc: " rsndesc.
-End Program DSPHDIAG.
\ No newline at end of file
+Perform Write-Diag-Log-Record.
+Write-Diag-Log-Record.
+Open Extend Diag-Log-File.
+If Diag-Log-File-OK
+Move Function Current-Date(1:8) to DGL-Run-Date
+Move Function Current-Date(9:6) to DGL-Run-Time
+Move "HWTH" to DGL-Service
+Move retcode-text to DGL-Return-Code-Txt
+Move rsncode-text to DGL-Reason-Code-Txt
+Move rsndesc to DGL-Reason-Desc
+Write Diag-Log-Record
+Close Diag-Log-File
+End-If.
+End Program DSPHDIAG.
