@@ -0,0 +1,143 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HWTHRECN.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+Select Airport-List-File Assign To AIRLIST
+Organization Is Line Sequential
+File Status Is Airlist-File-Status.
+Select Airport-Master-File Assign To AIRMSTR
+Organization Is Indexed
+Access Mode Is Dynamic
+Record Key Is AM-Iata-Code
+File Status Is Airmstr-File-Status.
+DATA DIVISION.
+FILE SECTION.
+FD  Airport-List-File
+Record Contains 3 Characters.
+01 Airport-List-Record Pic X(3).
+FD  Airport-Master-File.
+COPY AIRMSTR.
+WORKING-STORAGE SECTION.
+01 Airlist-File-Status Pic X(2) Value Spaces.
+88 Airlist-File-OK      Value '00'.
+88 Airlist-File-At-End  Value '10'.
+01 Airmstr-File-Status Pic X(2) Value Spaces.
+88 Airmstr-File-OK        Value '00'.
+88 Airmstr-File-Not-Found Value '23'.
+88 Airmstr-File-At-End    Value '10'.
+01 Airlist-EOF-Flag Pic X Value 'N'.
+88 Airlist-EOF Value 'Y'.
+*> The watch-list held in memory so it can be checked both ways --
+*> once against AIRMSTR by key (missing-from-master) and once as the
+*> match target while AIRMSTR is browsed sequentially
+*> (stale-in-master) -- the same "load then scan" shape as the
+*> day-of-week schedule table in HWTHXCB1.
+01 Watch-List-Table.
+05 Watch-List-Entry Occurs 1 to 500 times
+Depending On Watch-List-Count.
+10 WLT-Iata-Code Pic X(3).
+01 Watch-List-Count Pic 9(5) Value 0.
+01 Watch-List-Idx   Pic 9(5) Value 0.
+01 Watch-Match-Flag Pic X Value 'N'.
+88 Watch-Match-Found Value 'Y'.
+01 Missing-From-Master-Count Pic 9(5) Value 0.
+01 Stale-In-Master-Count     Pic 9(5) Value 0.
+01 Master-Record-Count       Pic 9(5) Value 0.
+PROCEDURE DIVISION.
+Begin.
+Display "***********************************************".
+Display "** Airport Watch-List / AIRMSTR Reconciliation **".
+Display "***********************************************".
+Perform Load-Watch-List.
+If Watch-List-Count = 0
+Display "** AIRLIST watch-list is empty or unreadable  **"
+else
+Perform Report-Missing-From-Master
+Perform Report-Stale-In-Master
+Display "-----------------------------------------------"
+Display "Watch-list codes checked : " Watch-List-Count
+Display "Missing from AIRMSTR     : " Missing-From-Master-Count
+Display "Stale in AIRMSTR         : " Stale-In-Master-Count
+End-If.
+Display "** Reconciliation Report Ends                  **".
+Display "***********************************************".
+STOP RUN.
+Load-Watch-List.
+Open Input Airport-List-File.
+If Airlist-File-OK
+Perform Read-Next-Watch-Code until Airlist-EOF
+Close Airport-List-File
+End-If
+.
+Read-Next-Watch-Code.
+Read Airport-List-File into Airport-List-Record
+At End
+Set Airlist-EOF to true
+End-Read
+If not Airlist-File-OK and not Airlist-File-At-End
+Set Airlist-EOF to true
+End-If
+If not Airlist-EOF
+Add 1 to Watch-List-Count
+Move Airport-List-Record to WLT-Iata-Code(Watch-List-Count)
+End-If
+.
+Report-Missing-From-Master.
+Open Input Airport-Master-File.
+If not Airmstr-File-OK
+Display "** Unable to open AIRMSTR master file          **"
+else
+Perform Check-One-Watch-Code Varying Watch-List-Idx From 1 By 1
+Until Watch-List-Idx > Watch-List-Count
+Close Airport-Master-File
+End-If
+.
+Check-One-Watch-Code.
+Move WLT-Iata-Code(Watch-List-Idx) to AM-Iata-Code.
+Read Airport-Master-File
+Invalid Key
+Add 1 to Missing-From-Master-Count
+Display "** No AIRMSTR record for watch-list code: "
+WLT-Iata-Code(Watch-List-Idx) " **"
+End-Read
+.
+Report-Stale-In-Master.
+Open Input Airport-Master-File.
+If not Airmstr-File-OK
+Display "** Unable to open AIRMSTR master file          **"
+else
+Move Low-Values to AM-Iata-Code
+Start Airport-Master-File Key is Not Less Than AM-Iata-Code
+Invalid Key
+Display "** AIRMSTR master file has no records to scan **"
+Not Invalid Key
+Perform Scan-Master-For-Stale until Airmstr-File-At-End
+End-Start
+Close Airport-Master-File
+End-If
+.
+Scan-Master-For-Stale.
+Read Airport-Master-File Next Record
+At End
+Set Airmstr-File-At-End to true
+End-Read
+If not Airmstr-File-At-End
+Add 1 to Master-Record-Count
+Move 'N' to Watch-Match-Flag
+Move 1 to Watch-List-Idx
+Perform Search-Watch-List
+until Watch-List-Idx > Watch-List-Count or Watch-Match-Found
+If not Watch-Match-Found
+Add 1 to Stale-In-Master-Count
+Display "** AIRMSTR code no longer on watch-list: "
+AM-Iata-Code " (" AM-Airport-Name ") **"
+End-If
+End-If
+.
+Search-Watch-List.
+If WLT-Iata-Code(Watch-List-Idx) equal AM-Iata-Code
+Set Watch-Match-Found to true
+End-If
+Add 1 to Watch-List-Idx.
+End Program HWTHRECN.
