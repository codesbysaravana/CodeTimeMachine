@@ -0,0 +1,104 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HWTHBRF.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+Select Audit-File Assign To AUDITLOG
+Organization Is Line Sequential
+File Status Is Audit-File-Status.
+Select Brief-File Assign To DASHBRF
+Organization Is Line Sequential
+File Status Is Brief-File-Status.
+DATA DIVISION.
+FILE SECTION.
+FD  Audit-File.
+COPY AUDITREC.
+FD  Brief-File.
+COPY BRIEFREC.
+WORKING-STORAGE SECTION.
+01 Audit-File-Status Pic X(2) Value Spaces.
+88 Audit-File-OK       Value '00'.
+88 Audit-File-At-End   Value '10'.
+01 Brief-File-Status Pic X(2) Value Spaces.
+88 Brief-File-OK        Value '00'.
+01 Audit-EOF-Flag Pic X Value 'N'.
+88 Audit-EOF Value 'Y'.
+01 Airports-Checked Pic 9(5) Value 0.
+01 Airports-Changed Pic 9(5) Value 0.
+01 Airports-Delayed Pic 9(5) Value 0.
+01 Airports-Closed  Pic 9(5) Value 0.
+01 Airports-Failed  Pic 9(5) Value 0.
+*> AUDITLOG is DISP=MOD and only rolls off monthly (see HWTHARCH), so
+*> today's extract has to filter down to just today's run the same
+*> way HWTHWKLY filters its own window, or every prior day still in
+*> the file would be double-counted into today's numbers.
+01 Today-Ymd          Pic 9(8) Value 0.
+01 Audit-Date-Numeric Pic 9(8) Value 0.
+PROCEDURE DIVISION.
+Begin.
+Display "***********************************************".
+Display "** Morning Briefing Dashboard Extract          **".
+Display "***********************************************".
+Move Function Current-Date(1:8) to Today-Ymd.
+Open Input Audit-File.
+If not Audit-File-OK
+Display "** Unable to open AUDITLOG for the briefing   **"
+else
+Perform Read-Next-Audit-Record
+Perform Tally-One-Audit-Record until Audit-EOF
+Close Audit-File
+Perform Write-Briefing-Extract
+Perform Display-Briefing
+End-If.
+Display "** Morning Briefing Extract Ends               **".
+Display "***********************************************".
+STOP RUN.
+Read-Next-Audit-Record.
+Read Audit-File
+At End
+Set Audit-EOF to true
+End-Read
+If not Audit-File-OK and not Audit-File-At-End
+Set Audit-EOF to true
+End-If
+.
+Tally-One-Audit-Record.
+Move AUD-Run-Date to Audit-Date-Numeric.
+If Audit-Date-Numeric equal Today-Ymd
+Add 1 to Airports-Checked
+If AUD-Delta-Changed
+Add 1 to Airports-Changed
+End-If
+If AUD-Status-Code-Yellow or AUD-Status-Code-Red
+Add 1 to Airports-Delayed
+End-If
+If AUD-Status-Code-Closed
+Add 1 to Airports-Closed
+End-If
+If AUD-Outcome-Failure
+Add 1 to Airports-Failed
+End-If
+End-If.
+Perform Read-Next-Audit-Record.
+Write-Briefing-Extract.
+Open Extend Brief-File.
+If not Brief-File-OK
+Display "** Unable to open DASHBRF dashboard extract   **"
+else
+Move Function Current-Date(1:8) to BRF-Run-Date
+Move Function Current-Date(9:6) to BRF-Run-Time
+Move Airports-Checked to BRF-Airports-Checked
+Move Airports-Changed to BRF-Airports-Changed
+Move Airports-Delayed to BRF-Airports-Delayed
+Move Airports-Closed to BRF-Airports-Closed
+Move Airports-Failed to BRF-Airports-Failed
+Write Brief-Record
+Close Brief-File
+End-If
+.
+Display-Briefing.
+Display "Airports checked so far : " Airports-Checked.
+Display "Changed since last run  : " Airports-Changed.
+Display "Currently delayed       : " Airports-Delayed.
+Display "Currently closed        : " Airports-Closed.
+Display "Lookups failed          : " Airports-Failed.
