@@ -0,0 +1,5 @@
+*> DFHAID - IBM-supplied CICS attention-identifier copybook, defining
+*> condition names for EIBAID against the standard AID byte values.
+*> Normally shipped by CICS, not carried in user source libraries;
+*> reconstructed here with just the values HWTHCICS actually tests.
+01 DFHCLEAR Pic X Value X'6D'.
