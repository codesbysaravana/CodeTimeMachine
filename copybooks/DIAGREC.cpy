@@ -0,0 +1,8 @@
+*> DIAGREC - Diagnostic record for a non-JSON response body (an HTML
+*> error/maintenance page in place of the expected JSON), written so
+*> the raw payload survives past the SYSOUT that scrolled it away.
+01 Diag-Record.
+05 DIAG-Run-Date  Pic X(8).
+05 DIAG-Run-Time  Pic X(6).
+05 DIAG-Iata-Code Pic X(3).
+05 DIAG-Raw-Body  Pic X(200).
