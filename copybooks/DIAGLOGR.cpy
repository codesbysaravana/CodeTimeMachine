@@ -0,0 +1,10 @@
+*> DIAGLOGR - Shared diagnostic log record, written by DSPHDIAG/DSPJDIAG
+*> every time either is called to decode a bad return code, so ops can
+*> review yesterday's HWTH/HWTJ failures after the SYSOUT is gone.
+01 Diag-Log-Record.
+05 DGL-Run-Date        Pic X(8).
+05 DGL-Run-Time        Pic X(6).
+05 DGL-Service         Pic X(4).
+05 DGL-Return-Code-Txt Pic X(30).
+05 DGL-Reason-Code-Txt Pic X(30).
+05 DGL-Reason-Desc     Pic X(128).
