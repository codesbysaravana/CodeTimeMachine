@@ -0,0 +1,21 @@
+*> AIRMSTR - Airport reference-data master record layout.
+*> Shared by HWTHXCB1 (reader/writer) and any reporting program
+*> that needs the same KSDS record shape (control totals,
+*> reconciliation, rollup reports).
+01 Airport-Master-Record.
+05 AM-IATA-Code       Pic X(3).
+05 AM-Airport-Name    Pic X(50).
+05 AM-Airport-State   Pic X(30).
+05 AM-Airport-Country Pic X(50).
+05 AM-Airport-Lat     Pic X(30).
+05 AM-Airport-Long    Pic X(30).
+05 AM-Last-Update-Date Pic X(8).
+*> Dynamic fields as of the prior run, kept so the next run can
+*> detect a day-over-day change without re-fetching yesterday's data.
+05 AM-Prior-Status-Type   Pic X(30).
+05 AM-Prior-Delay-Flag    Pic 9.
+05 AM-Prior-Weather-Cond  Pic X(30).
+*> Consecutive-day repeat counter -- how many runs in a row the
+*> status/delay/weather trio above came back byte-for-byte the same
+*> as this run's.  Reset to zero the moment any of the three changes.
+05 AM-Repeat-Count        Pic 9(3) Value 0.
