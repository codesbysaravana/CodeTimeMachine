@@ -0,0 +1,18 @@
+*> ALERTREC - Delay/closure alert record written to ALERTOUT for the
+*> paging/dashboard job to pick up. One record per airport per run
+*> whose average delay exceeds the configured threshold or whose
+*> status indicates a closure.
+01 Alert-Record.
+05 ALR-Run-Date       Pic X(8).
+05 ALR-Run-Time       Pic X(6).
+05 ALR-Iata-Code      Pic X(3).
+05 ALR-Airport-Name   Pic X(50).
+05 ALR-Status-Type    Pic X(30).
+05 ALR-Average-Delay  Pic X(30).
+05 ALR-Alert-Reason   Pic X(10).
+88 ALR-Reason-Threshold Value 'THRESHOLD'.
+88 ALR-Reason-Closure   Value 'CLOSURE'.
+88 ALR-Reason-Mismatch  Value 'MISMATCH'.
+88 ALR-Reason-Stale     Value 'STALE'.
+05 ALR-Secondary-Status Pic X(30).
+05 ALR-Secondary-Delay  Pic X(30).
