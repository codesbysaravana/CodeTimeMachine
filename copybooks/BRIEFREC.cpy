@@ -0,0 +1,12 @@
+*> BRIEFREC - Morning-briefing dashboard extract written by HWTHBRF.
+*> One record per run of the extract, summarizing whatever AUDITLOG
+*> has accumulated so far -- meant to be read by the shift lead before
+*> the full batch window finishes, not just after HWTHXCB1 completes.
+01 Brief-Record.
+05 BRF-Run-Date          Pic X(8).
+05 BRF-Run-Time          Pic X(6).
+05 BRF-Airports-Checked  Pic 9(5).
+05 BRF-Airports-Changed  Pic 9(5).
+05 BRF-Airports-Delayed  Pic 9(5).
+05 BRF-Airports-Closed   Pic 9(5).
+05 BRF-Airports-Failed   Pic 9(5).
