@@ -0,0 +1,44 @@
+*> AIRMAP - BMS symbolic map for the AIRLKM1 map (APLKSET mapset),
+*> the 3270 screen HWTHCICS uses for ad-hoc single-airport lookups.
+*> Field-suffix convention (L/F/A/I/O) follows the layout DFHMSD/
+*> DFHMDF assembler-generates for a symbolic map -- this copybook is
+*> hand-maintained here in place of the BMS macro source, but keeps
+*> the same generated shape so it drops in wherever a real BMS-gen
+*> copybook would.
+01 Airport-Lookup-Map.
+05 FILLER Pic X(12).
+05 IATAL Pic S9(4) Comp.
+05 IATAF Pic X.
+05 FILLER Redefines IATAF.
+10 IATAA Pic X.
+05 IATAI Pic X(3).
+05 NAMEL Pic S9(4) Comp.
+05 NAMEF Pic X.
+05 FILLER Redefines NAMEF.
+10 NAMEA Pic X.
+05 NAMEO Pic X(50).
+05 STATL Pic S9(4) Comp.
+05 STATF Pic X.
+05 FILLER Redefines STATF.
+10 STATA Pic X.
+05 STATO Pic X(30).
+05 CTRYL Pic S9(4) Comp.
+05 CTRYF Pic X.
+05 FILLER Redefines CTRYF.
+10 CTRYA Pic X.
+05 CTRYO Pic X(50).
+05 STATUL Pic S9(4) Comp.
+05 STATUF Pic X.
+05 FILLER Redefines STATUF.
+10 STATUA Pic X.
+05 STATUO Pic X(30).
+05 DELAYL Pic S9(4) Comp.
+05 DELAYF Pic X.
+05 FILLER Redefines DELAYF.
+10 DELAYA Pic X.
+05 DELAYO Pic X(30).
+05 MSGL Pic S9(4) Comp.
+05 MSGF Pic X.
+05 FILLER Redefines MSGF.
+10 MSGA Pic X.
+05 MSGO Pic X(79).
