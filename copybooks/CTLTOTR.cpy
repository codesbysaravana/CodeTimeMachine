@@ -0,0 +1,14 @@
+*> CTLTOTR - End-of-job control-totals record, one per run, written to
+*> CTLTOTS so the shop's job-accounting process can track this batch
+*> program the same way it already tracks every other one.
+01 Ctl-Totals-Record.
+05 CTL-Run-Date          Pic X(8).
+05 CTL-Run-Time          Pic X(6).
+05 CTL-Airports-Attempted Pic 9(5).
+05 CTL-Airports-Succeeded Pic 9(5).
+05 CTL-Airports-Failed    Pic 9(5).
+05 CTL-Resp-2XX-Count     Pic 9(5).
+05 CTL-Resp-4XX-Count     Pic 9(5).
+05 CTL-Resp-5XX-Count     Pic 9(5).
+05 CTL-Resp-Other-Count   Pic 9(5).
+05 CTL-Elapsed-Seconds    Pic 9(7).
