@@ -0,0 +1,28 @@
+*> APCONFIG - Site-maintained run-time control settings, read once
+*> at start-up so values like the provider URL/port/path and the
+*> delay-alert threshold are a control record instead of literals
+*> buried in the procedure division.
+01 Provider-Config-Record.
+05 PC-Scheme          Pic X(5).
+05 PC-Host            Pic X(50).
+05 PC-Port            Pic 9(5).
+05 PC-Path            Pic X(50).
+05 PC-Alert-Threshold Pic 9(5).
+05 PC-Connect-Timeout Pic 9(5).
+05 PC-Request-Timeout Pic 9(5).
+05 PC-Proxy-Host      Pic X(50).
+05 PC-Proxy-Port      Pic 9(5).
+05 PC-Proxy-Userpass  Pic X(60).
+05 PC-Fallback-Scheme Pic X(5).
+05 PC-Fallback-Host   Pic X(50).
+05 PC-Fallback-Port   Pic 9(5).
+05 PC-Fallback-Path   Pic X(50).
+05 PC-Rate-Limit-Secs Pic 9(5).
+05 PC-Auth-Header     Pic X(80).
+05 PC-Cookie-Jar-Path Pic X(80).
+05 PC-Compare-Mode      Pic X(1).
+05 PC-Compare-Threshold Pic 9(5).
+05 PC-Stale-Repeat-Days Pic 9(3).
+05 PC-Jparser-Workarea  Pic 9(9).
+05 PC-Archive-Retain-Days Pic 9(3).
+05 PC-Icao-Path         Pic X(50).
