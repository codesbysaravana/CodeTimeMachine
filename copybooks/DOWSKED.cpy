@@ -0,0 +1,7 @@
+*> DOWSKED - Day-of-week check schedule for batch-mode airports.
+*> DOW-Days positions 1-7 are Sun,Mon,Tue,Wed,Thu,Fri,Sat -- 'Y' means
+*> check that code that day, 'N' means skip it. A code with no entry
+*> in this file is checked every day.
+01 Dow-Schedule-Record.
+05 DOW-Iata-Code Pic X(3).
+05 DOW-Days      Pic X(7).
