@@ -0,0 +1,9 @@
+*> REGREXP - Known-good regression control record: one row per IATA
+*> code the shop has hand-verified, with the name/state/country we
+*> expect HWTHXCB1's lookup to still produce. Read by the regression
+*> driver against the AIRMSTR master a normal run already populated.
+01 Regress-Expected-Record.
+05 RGX-Iata-Code      Pic X(3).
+05 RGX-Airport-Name   Pic X(50).
+05 RGX-Airport-State  Pic X(30).
+05 RGX-Airport-Country Pic X(50).
