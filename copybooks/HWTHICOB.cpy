@@ -0,0 +1,128 @@
+*> HWTHICOB - z/OS Client Web Enablement Toolkit HTTP Enabler
+*> interface copybook.  Return codes, reason codes, handle types and
+*> SET-OPTION numbers used by the HWTH* callable services (HWTHINIT,
+*> HWTHSET, HWTHCONN, HWTHRQST, HWTHSLST, HWTHDISC, HWTHTERM).
+*> Declared Global so the nested helper programs in this member
+*> (Set-Http-Option, find-string, find-object, find-value) can see
+*> the same return-code and constant fields as their container.
+01  HWTH-RETURN-CODE            Global Pic 9(9) Binary.
+88  HWTH-OK                          Value 0.
+88  HWTH-WARNING                     Value 4.
+88  HWTH-HANDLE-INV                  Value 8.
+88  HWTH-HANDLE-INUSE                Value 12.
+88  HWTH-HANDLETYPE-INV              Value 16.
+88  HWTH-INACCESSIBLE-PARM           Value 20.
+88  HWTH-CANNOT-OBTAIN-WORKAREA      Value 24.
+88  HWTH-COMMUNICATION-ERROR         Value 28.
+88  HWTH-CANNOT-INCREASE-WORKAREA    Value 32.
+88  HWTH-CANNOT-FREE-WORKAREA        Value 36.
+88  HWTH-CONNECTION-NOT-ACTIVE       Value 40.
+88  HWTH-HSET-OPTIONVALADDR-INV      Value 44.
+88  HWTH-HSET-OPTIONVALLEN-INV       Value 48.
+88  HWTH-HSET-OPTION-INV             Value 52.
+88  HWTH-HSET-OPTIONVALUE-INV        Value 56.
+88  HWTH-HSET-CONN-ALREADY-ACTIVE    Value 60.
+88  HWTH-HSLST-SLIST-INV             Value 64.
+88  HWTH-HSLST-FUNCTION-INV          Value 68.
+88  HWTH-HSLST-STRINGLEN-INV         Value 72.
+88  HWTH-HSLST-STRINGADDR-INV        Value 76.
+88  HWTH-HTERM-FORCEOPTION-INV       Value 80.
+88  HWTH-HCONN-CONNECT-INV           Value 84.
+88  HWTH-HRQST-REQUEST-INV           Value 88.
+88  HWTH-INTERRUPT-STATUS-INV        Value 92.
+88  HWTH-LOCKS-HELD                  Value 96.
+88  HWTH-MODE-INV                    Value 100.
+88  HWTH-AUTHLEVEL-INV               Value 104.
+88  HWTH-ENVIRONMENTAL-ERROR         Value 108.
+88  HWTH-UNSUPPORTED-RELEASE         Value 112.
+88  HWTH-UNEXPECTED-ERROR            Value 116.
+
+01  HWTH-REASONCODE             Global Pic 9(9) Binary.
+88  HWTH-RSN-REDIRECTED              Value 1.
+88  HWTH-RSN-NEEDED-REDIRECT         Value 2.
+88  HWTH-RSN-REDIRECT-XDOMAIN        Value 3.
+88  HWTH-RSN-REDIRECT-TO-HTTP        Value 4.
+88  HWTH-RSN-REDIRECT-TO-HTTPS       Value 5.
+88  HWTH-RSN-NO-REDIRECT-LOCATION    Value 6.
+88  HWTH-RSN-HDR-EXIT-ABORT          Value 7.
+88  HWTH-RSN-TUNNEL-UNSUCCESSFUL     Value 8.
+88  HWTH-RSN-MALFORMED-CHNK-ENCODE   Value 9.
+88  HWTH-RSN-COOKIE-STORE-FULL       Value 10.
+88  HWTH-RSN-COOKIE-INVALID          Value 11.
+88  HWTH-RSN-COOKIE-STORE-INV-PARM   Value 12.
+88  HWTH-RSN-COOKIE-ST-INCOMPLETE    Value 13.
+88  HWTH-RSN-COOKIE-ST-MALLOC-ERR    Value 14.
+88  HWTH-RSN-COOKIE-ST-FREE-ERROR    Value 15.
+88  HWTH-RSN-COOKIE-ST-UNEXP-ERROR   Value 16.
+
+*> Diagnostic area returned by every HWTH* callable service.
+01  HWTH-DIAG-AREA Global.
+05  HWTH-DIAG-SERVICE-NUM   Pic 9(9) Binary.
+05  HWTH-DIAG-REASON-CODE   Pic 9(9) Binary.
+05  HWTH-DIAG-REASON-DESC   Pic X(128).
+
+*> Handle types for HWTHINIT.
+01  HWTH-HANDLETYPE             Global Pic 9(9) Binary.
+88  HWTH-HANDLETYPE-CONNECTION       Value 1.
+88  HWTH-HANDLETYPE-HTTPREQUEST      Value 2.
+
+*> Force option for HWTHTERM.
+01  HWTH-FORCETYPE              Global Pic 9(9) Binary.
+88  HWTH-NOFORCE                     Value 0.
+88  HWTH-FORCE                       Value 1.
+
+*> Option numbers for HWTHSET (connection and request handles).
+01  HWTH-SET-OPTION             Global Pic 9(9) Binary.
+88  HWTH-OPT-VERBOSE                 Value 1.
+88  HWTH-OPT-URI                     Value 2.
+88  HWTH-OPT-PORT                    Value 3.
+88  HWTH-OPT-COOKIETYPE              Value 4.
+88  HWTH-OPT-REQUESTMETHOD           Value 5.
+88  HWTH-OPT-HTTPHEADERS             Value 6.
+88  HWTH-OPT-TRANSLATE-RESPBODY      Value 7.
+88  HWTH-OPT-RESPONSEHDR-EXIT        Value 8.
+88  HWTH-OPT-RESPONSEHDR-USERDATA    Value 9.
+88  HWTH-OPT-RESPONSEBODY-EXIT       Value 10.
+88  HWTH-OPT-RESPONSEBODY-USERDATA   Value 11.
+88  HWTH-OPT-SSL-TYPE                Value 12.
+88  HWTH-OPT-TIMEOUT                 Value 13.
+88  HWTH-OPT-PROXY                   Value 14.
+88  HWTH-OPT-PROXYPORT               Value 15.
+88  HWTH-OPT-PROXYUSERPASS           Value 16.
+88  HWTH-OPT-ENCODING                Value 17.
+88  HWTH-OPT-COOKIEJAR               Value 18.
+
+01  HWTH-VERBOSE                Global Pic 9(9) Binary.
+88  HWTH-VERBOSE-OFF                 Value 0.
+88  HWTH-VERBOSE-ON                  Value 1.
+
+01  HWTH-COOKIETYPE             Global Pic 9(9) Binary.
+88  HWTH-COOKIETYPE-NONE             Value 0.
+88  HWTH-COOKIETYPE-SESSION          Value 1.
+
+01  HWTH-REQUESTMETHOD          Global Pic 9(9) Binary.
+88  HWTH-HTTP-REQUEST-GET             Value 1.
+88  HWTH-HTTP-REQUEST-POST            Value 2.
+88  HWTH-HTTP-REQUEST-PUT             Value 3.
+88  HWTH-HTTP-REQUEST-DELETE          Value 4.
+
+01  HWTH-XLATE-RESPBODY         Global Pic 9(9) Binary.
+88  HWTH-XLATE-RESPBODY-NONE          Value 0.
+88  HWTH-XLATE-RESPBODY-A2E           Value 1.
+
+*> SSL/TLS type used with HWTH-OPT-SSL-TYPE.
+01  HWTH-SSL-TYPE               Global Pic 9(9) Binary.
+88  HWTH-SSL-TYPE-NONE                Value 0.
+88  HWTH-SSL-TYPE-TLS                 Value 1.
+
+*> Content-encoding requested via HWTH-OPT-ENCODING.
+01  HWTH-ENCODING               Global Pic 9(9) Binary.
+88  HWTH-ENCODING-IDENTITY            Value 0.
+88  HWTH-ENCODING-GZIP                Value 1.
+88  HWTH-ENCODING-DEFLATE             Value 2.
+
+*> Slist (header list) function codes for HWTHSLST.
+01  HWTH-SLST-FUNCTION          Global Pic 9(9) Binary.
+88  HWTH-SLST-NEW                     Value 1.
+88  HWTH-SLST-APPEND                  Value 2.
+88  HWTH-SLST-FREE                    Value 3.
