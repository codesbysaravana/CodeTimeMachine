@@ -0,0 +1,24 @@
+*> ETLREC - Fixed-width extract of the full airport-info group, one
+*> record per lookup, for the reporting warehouse's file-watcher ETL
+*> job to pick up instead of screen-scraping SYSOUT.
+01 Etl-Record.
+05 ETL-Run-Date          Pic X(8).
+05 ETL-Run-Time          Pic X(6).
+05 ETL-Iata-Code         Pic X(3).
+05 ETL-Airport-Name      Pic X(50).
+05 ETL-Airport-State     Pic X(30).
+05 ETL-Airport-Country   Pic X(50).
+05 ETL-Airport-Lat       Pic X(30).
+05 ETL-Airport-Long      Pic X(30).
+05 ETL-Status-Type       Pic X(30).
+05 ETL-Status-Code       Pic X.
+05 ETL-Status-Reason     Pic X(30).
+05 ETL-Average-Delay     Pic X(30).
+05 ETL-Delay-Flag        Pic X(01).
+05 ETL-Weather-Cond      Pic X(30).
+05 ETL-Temp-Value        Pic S9(3).
+05 ETL-Temp-Unit         Pic X(01).
+05 ETL-Wind-Speed        Pic S9(3).
+05 ETL-Wind-Unit         Pic X(03).
+05 ETL-Wind-Direction    Pic X(03).
+05 ETL-Delta-Indicator   Pic X.
