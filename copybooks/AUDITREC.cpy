@@ -0,0 +1,31 @@
+*> AUDITREC - Audit trail record written for every completed airport
+*> lookup HWTHXCB1 makes (one record per HTTP-Issue-Request that got
+*> a response back from the provider, success or not). Shared with
+*> the summary/rollup reporting programs that read this file back.
+01 Audit-Record.
+05 AUD-Run-Date       Pic X(8).
+05 AUD-Run-Time       Pic X(6).
+05 AUD-Iata-Code      Pic X(3).
+05 AUD-Airport-Name   Pic X(50).
+05 AUD-Status-Type    Pic X(30).
+05 AUD-Status-Code    Pic X.
+88 AUD-Status-Code-Green   Value 'G'.
+88 AUD-Status-Code-Yellow  Value 'Y'.
+88 AUD-Status-Code-Red     Value 'R'.
+88 AUD-Status-Code-Closed  Value 'C'.
+88 AUD-Status-Code-Unknown Value 'U'.
+05 AUD-Average-Delay  Pic X(30).
+05 AUD-Delay-Flag     Pic X.
+05 AUD-Http-Resp-Code Pic 9(3).
+05 AUD-Http-Reason    Pic X(30).
+05 AUD-Last-Modified  Pic X(30).
+05 AUD-Api-Error-Msg  Pic X(80).
+05 AUD-Failure-Reason Pic X(2).
+05 AUD-Delta-Indicator Pic X.
+88 AUD-Delta-New          Value 'N'.
+88 AUD-Delta-Changed      Value 'C'.
+88 AUD-Delta-Unchanged    Value 'U'.
+88 AUD-Delta-Gone         Value 'G'.
+05 AUD-Outcome        Pic X.
+88 AUD-Outcome-Success Value 'S'.
+88 AUD-Outcome-Failure Value 'F'.
