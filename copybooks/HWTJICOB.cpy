@@ -0,0 +1,112 @@
+*> HWTJICOB - z/OS Client Web Enablement Toolkit JSON parser
+*> interface copybook.  Return codes, reason codes, handle/type
+*> constants used by the HWTJ* callable services (HWTJINIT, HWTJPARS,
+*> HWTJSRCH, HWTJGJST, HWTJGVAL, HWTJGNUV, HWTJGBOV, HWTJTERM).
+*> Declared Global so the nested helper programs in HWTHBDYX
+*> (find-string, find-object, find-value) can see the same
+*> return-code and constant fields as their container.
+01  HWTJ-RETURN-CODE            Global Pic 9(9) Binary.
+88  HWTJ-OK                            Value 0.
+88  HWTJ-WARNING                       Value 4.
+88  HWTJ-PARSERHANDLE-INV              Value 8.
+88  HWTJ-PARSERHANDLE-INUSE            Value 12.
+88  HWTJ-INACCESSIBLE-PARM             Value 16.
+88  HWTJ-HANDLE-INV                    Value 20.
+88  HWTJ-HANDLE-TYPE-ERROR             Value 24.
+88  HWTJ-BUFFER-TOO-SMALL              Value 28.
+88  HWTJ-INDEX-OUT-OF-BOUNDS           Value 32.
+88  HWTJ-WORKAREA-TOO-SMALL            Value 36.
+88  HWTJ-PARSE-ERROR                   Value 40.
+88  HWTJ-ROOT-OBJECT-MISSING           Value 44.
+88  HWTJ-CANNOT-OBTAIN-WORKAREA        Value 48.
+88  HWTJ-JCREN-ENTRYNAMEADDR-INV       Value 52.
+88  HWTJ-JCREN-ENTRYNAMELEN-INV        Value 53.
+88  HWTJ-JCREN-ENTRYVALUEADDR-INV      Value 54.
+88  HWTJ-JCREN-ENTRYVALUELEN-INV       Value 55.
+88  HWTJ-JCREN-ENTRYVALUETYPE-INV      Value 56.
+88  HWTJ-JCREN-ENTRYNAME-INV           Value 57.
+88  HWTJ-JCREN-ENTRYVALUE-INV          Value 58.
+88  HWTJ-JGOEN-BUFFERADDR-INV          Value 60.
+88  HWTJ-JGOEN-BUFFERLEN-INV           Value 61.
+88  HWTJ-JPARS-JSONTEXTADDR-INV        Value 64.
+88  HWTJ-JPARS-JSONTEXTLEN-INV         Value 65.
+88  HWTJ-JPARS-WORKAREA-ERROR          Value 66.
+88  HWTJ-JSERI-NEWJTXTBUFFADDR-INV     Value 68.
+88  HWTJ-JSERI-NEWJTXTBUFFLEN-INV      Value 69.
+88  HWTJ-JSRCH-SEARCHTYPE-INV          Value 72.
+88  HWTJ-JSRCH-SRCHSTRADDR-INV         Value 73.
+88  HWTJ-JSRCH-SRCHSTRLEN-INV          Value 74.
+88  HWTJ-JSRCH-SRCHSTR-NOT-FOUND       Value 75.
+88  HWTJ-JSRCH-STARTINGHANDLE-INV      Value 76.
+88  HWTJ-JTERM-CANNOT-FREE-WORKA       Value 80.
+88  HWTJ-JTERM-FORCEOPTION-INV         Value 81.
+88  HWTJ-INTERRUPT-STATUS-INV          Value 84.
+88  HWTJ-LOCKS-HELD                    Value 88.
+88  HWTJ-UNSUPPORTED-RELEASE           Value 92.
+88  HWTJ-UNEXPECTED-ERROR              Value 96.
+
+*> Diagnostic area returned by every HWTJ* callable service.
+01  HWTJ-DIAG-AREA Global.
+05  HWTJ-DIAG-REASON-CODE   Pic 9(9) Binary.
+05  HWTJ-DIAG-REASON-DESC   Pic X(128).
+
+*> Stand-alone reason-code field DSPJDIAG evaluates once a
+*> HWTJ-PARSE-ERROR or HWTJ create-entry failure is reported.
+01  REASONCODE                  Global Pic 9(9) Binary.
+88  PARSE-ERR-UNEXPECTED-TOKEN         Value 1.
+88  PARSE-ERR-INCOMPLETE-OBJECT        Value 2.
+88  PARSE-ERR-INCOMPLETE-ARRAY         Value 3.
+88  PARSE-ERR-MISSING-COMMA            Value 4.
+88  PARSE-ERR-MISSING-PAIR-NAME        Value 5.
+88  PARSE-ERR-INVALID-OBJECT-KEY       Value 6.
+88  PARSE-ERR-MISSING-COLON            Value 7.
+88  PARSE-ERR-INV-UNICODE-SEQUENCE     Value 8.
+88  PARSE-ERR-UNTERMINATED-STRING      Value 9.
+88  PARSE-ERR-INVALID-NUMBER           Value 10.
+88  PARSE-ERR-INVALID-TOKEN            Value 11.
+88  CREATE-ENTRY-BAD-RESULT-CUR        Value 20.
+88  CREATE-ENTRY-BAD-OBJECT-HANDLE     Value 21.
+88  CREATE-ENTRY-BAD-RESULT-AREA       Value 22.
+88  CREATE-ENTRY-BAD-RESULT-AREA2      Value 23.
+88  CREATE-ENTRY-BAD-TARGET-OBJECT     Value 24.
+88  CREATE-ENTRY-BAD-VALUE-TYPE        Value 25.
+88  CREATE-ENTRY-BAD-STRING            Value 26.
+88  CREATE-ENTRY-BAD-NAME-STRING       Value 27.
+88  CREATE-ENTRY-BAD-VALUE-STRING      Value 28.
+88  CREATE-ENTRY-CNT-FLAG-NOT-SET      Value 29.
+88  CREATE-ENTRY-CNT-VAR-NOT-SET       Value 30.
+88  CREATE-ENTRY-PARSE-VALUE-INV       Value 31.
+88  CREATE-ENTRY-INVNAM-UNICODESEQ     Value 32.
+88  CREATE-ENTRY-INVVAL-UNICODESEQ     Value 33.
+88  CREATE-ENTRY-INV-UNICODESEQ        Value 34.
+
+*> Parser handle returned by HWTJINIT and used on every subsequent
+*> HWTJ* call against that parser instance.
+01  HWTJ-PARSERHANDLE           Global Pic 9(9) Binary.
+
+*> Force option for HWTJTERM.
+01  HWTJ-FORCEOPTION            Global Pic 9(9) Binary.
+88  HWTJ-NOFORCE                      Value 0.
+88  HWTJ-FORCE                        Value 1.
+
+*> JSON value/entry types returned by HWTJGJST and used to drive
+*> HWTJSRCH/HWTJGVAL lookups.
+01  HWTJ-JTYPE                  Global Pic 9(9) Binary.
+88  HWTJ-OBJECT-TYPE                  Value 1.
+88  HWTJ-ARRAY-TYPE                    Value 2.
+88  HWTJ-STRING-TYPE                   Value 3.
+88  HWTJ-NUMBER-TYPE                   Value 4.
+88  HWTJ-BOOLEAN-TYPE                  Value 5.
+88  HWTJ-NULL-TYPE                     Value 6.
+
+*> Search-type codes for HWTJSRCH.
+01  HWTJ-SEARCHTYPE             Global Pic 9(9) Binary.
+88  HWTJ-SEARCHTYPE-OBJECT             Value 1.
+88  HWTJ-SEARCHTYPE-ARRAY              Value 2.
+
+01  HWTJ-BOOLEANVALUE           Global Pic 9(9) Binary.
+88  HWTJ-BOOL-TRUE                     Value 1.
+88  HWTJ-BOOL-FALSE                    Value 0.
+
+*> Numeric-value descriptor filled in by HWTJGNUV.
+01  HWTJ-VALDESCRIPTOR          Global Pic X(16).
