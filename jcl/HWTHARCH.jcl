@@ -0,0 +1,47 @@
+//HWTHARC  JOB (ACCTNO),'AUDIT/DIAG ARCHIVE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* HWTHARCH -- MONTHLY AUDIT TRAIL / DIAGNOSTIC LOG HOUSEKEEPING  *
+//*                                                                *
+//* Rolls AUDITLOG/BODYDIAG records older than the retention       *
+//* window (PC-Archive-Retain-Days in APCONFIG, 90 days if unset)  *
+//* off to a GDG archive generation and rewrites the active        *
+//* datasets with just the records still inside the window -- the  *
+//* same roll-off pattern used for every other daily-growth        *
+//* dataset in this shop.  Schedule monthly, after the last daily  *
+//* HWTHXCB1 run of the cycle.                                     *
+//*--------------------------------------------------------------*
+//ARCHIVE  EXEC PGM=HWTHARCH
+//STEPLIB  DD DISP=SHR,DSN=HWT.SHWTLOAD
+//         DD DISP=SHR,DSN=CEE.SCEERUN2
+//APCONFIG DD DISP=SHR,DSN=&HLQ..AIRPORT.APCONFIG
+//AUDITLOG DD DISP=SHR,DSN=&HLQ..AIRPORT.AUDITLOG
+//AUDITARC DD DISP=(NEW,CATLG,DELETE),
+//            DSN=&HLQ..AIRPORT.AUDITLOG.ARCHIVE(+1),
+//            LIKE=&HLQ..AIRPORT.AUDITLOG
+//AUDITKEP DD DISP=(NEW,CATLG,DELETE),DSN=&&AUDITKEP,
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            LIKE=&HLQ..AIRPORT.AUDITLOG
+//BODYDIAG DD DISP=SHR,DSN=&HLQ..AIRPORT.BODYDIAG
+//DIAGARC  DD DISP=(NEW,CATLG,DELETE),
+//            DSN=&HLQ..AIRPORT.BODYDIAG.ARCHIVE(+1),
+//            LIKE=&HLQ..AIRPORT.BODYDIAG
+//DIAGKEP  DD DISP=(NEW,CATLG,DELETE),DSN=&&DIAGKEP,
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            LIKE=&HLQ..AIRPORT.BODYDIAG
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//* Overlay the active datasets in place with just the retained     *
+//* records now sitting in the KEP temp datasets, so AUDITLOG and   *
+//* BODYDIAG keep their original DSN/catalog entry for HWTHXCB1.    *
+//REPLACE  EXEC PGM=IDCAMS,COND=(4,GT,ARCHIVE)
+//SYSPRINT DD SYSOUT=*
+//AUDITLOG DD DISP=OLD,DSN=&HLQ..AIRPORT.AUDITLOG
+//AUDITKEP DD DISP=(OLD,DELETE),DSN=&&AUDITKEP
+//BODYDIAG DD DISP=OLD,DSN=&HLQ..AIRPORT.BODYDIAG
+//DIAGKEP  DD DISP=(OLD,DELETE),DSN=&&DIAGKEP
+//SYSIN    DD *
+  REPRO INFILE(AUDITKEP) OUTFILE(AUDITLOG) REPLACE
+  REPRO INFILE(DIAGKEP) OUTFILE(BODYDIAG) REPLACE
+/*
