@@ -0,0 +1,48 @@
+//HWTHXCB JOB (ACCTNO),'AIRPORT MONITOR',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* HWTHXCB1 -- DAILY AIRPORT STATUS/DELAY MONITOR                *
+//*                                                                *
+//* Split into two restartable steps so a rerun after a network   *
+//* drop or a JSON parse failure doesn't waste time re-proving    *
+//* connectivity that was already fine on the first try:          *
+//*                                                                *
+//*   CONNCHK -- HTTP-Init-Connection through HTTP-Connect/        *
+//*              HTTP-Disconnect only (PARM=CONNCHK).  RC=0 the   *
+//*              provider is reachable, RC=8 it isn't.            *
+//*   PROCESS -- the real run (PARM=LIST): opens AIRMSTR/AUDITLOG/*
+//*              ALERTOUT/etc and works the watch-list, restarting*
+//*              from CHKPOINT the same as any other rerun.       *
+//*              Bypassed when CONNCHK failed, since there's no   *
+//*              point opening files just to fail on HTTP-Connect *
+//*              a second time.                                   *
+//*                                                                *
+//* Restart guidance: a rerun with RESTART=PROCESS skips straight *
+//* to the watch-list step when CONNCHK already succeeded and the *
+//* prior abend was in HTTP-Issue-Request or later; the CHKPOINT  *
+//* file (see PROCESS's CHKPOINT DD) then picks up after the last *
+//* IATA code that completed.  Full restart (no RESTART= keyword) *
+//* re-proves connectivity from CONNCHK first, as usual.          *
+//*--------------------------------------------------------------*
+//CONNCHK  EXEC PGM=HWTHXCB1,PARM='CONNCHK'
+//STEPLIB  DD DISP=SHR,DSN=HWT.SHWTLOAD
+//         DD DISP=SHR,DSN=CEE.SCEERUN2
+//APCONFIG DD DISP=SHR,DSN=&HLQ..AIRPORT.APCONFIG
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//PROCESS  EXEC PGM=HWTHXCB1,PARM='LIST',COND=(4,GT,CONNCHK)
+//STEPLIB  DD DISP=SHR,DSN=HWT.SHWTLOAD
+//         DD DISP=SHR,DSN=CEE.SCEERUN2
+//AIRLIST  DD DISP=SHR,DSN=&HLQ..AIRPORT.AIRLIST
+//AIRMSTR  DD DISP=SHR,DSN=&HLQ..AIRPORT.AIRMSTR
+//AUDITLOG DD DISP=MOD,DSN=&HLQ..AIRPORT.AUDITLOG
+//APCONFIG DD DISP=SHR,DSN=&HLQ..AIRPORT.APCONFIG
+//ALERTOUT DD DISP=MOD,DSN=&HLQ..AIRPORT.ALERTOUT
+//CHKPOINT DD DISP=SHR,DSN=&HLQ..AIRPORT.CHKPOINT
+//DOWSKED  DD DISP=SHR,DSN=&HLQ..AIRPORT.DOWSKED
+//BODYDIAG DD DISP=MOD,DSN=&HLQ..AIRPORT.BODYDIAG
+//CTLTOTS  DD DISP=MOD,DSN=&HLQ..AIRPORT.CTLTOTS
+//ETLOUT   DD DISP=MOD,DSN=&HLQ..AIRPORT.ETLOUT
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
